@@ -0,0 +1,32 @@
+identification division.
+program-id. CloseAssertionLog is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AssertionLogFile assign to AssertionLogFileName
+            organization is line sequential.
+
+data division.
+file section.
+    fd AssertionLogFile.
+    01 AssertionLogRecord pic x(200).
+
+working-storage section.
+    copy AssertionLogControl.
+
+procedure division.
+
+    if AssertionLogFileName is greater than spaces
+        open extend AssertionLogFile
+        if AssertionLogIsXml
+            move spaces to AssertionLogRecord
+            move "</testsuite>" to AssertionLogRecord
+            write AssertionLogRecord
+        end-if
+        close AssertionLogFile
+    end-if
+
+    goback.
+
+end program CloseAssertionLog.
