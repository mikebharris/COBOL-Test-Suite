@@ -0,0 +1,18 @@
+identification division.
+program-id. SetTestResultsProgram is initial.
+
+data division.
+working-storage section.
+    copy TestResultsControl.
+
+linkage section.
+01 CallingProgramId any length.
+
+procedure division using CallingProgramId.
+
+    move "TestResults.log" to TestResultsFileName
+    move CallingProgramId to TestResultsProgramId
+
+    goback.
+
+end program SetTestResultsProgram.
