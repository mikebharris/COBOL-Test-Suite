@@ -0,0 +1,42 @@
+identification division.
+program-id. SetAssertionLogFile is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AssertionLogFile assign to AssertionLogFileName
+            organization is line sequential.
+
+data division.
+file section.
+    fd AssertionLogFile.
+    01 AssertionLogRecord pic x(200).
+
+working-storage section.
+    copy AssertionLogControl.
+
+linkage section.
+01 LogFileName any length.
+01 LogFormat any length.
+
+procedure division using LogFileName, LogFormat.
+
+    move LogFileName to AssertionLogFileName
+    move LogFormat to AssertionLogFormat
+
+    if AssertionLogFileName is greater than spaces
+        open output AssertionLogFile
+        if AssertionLogIsXml
+            move spaces to AssertionLogRecord
+            move "<?xml version=""1.0""?>" to AssertionLogRecord
+            write AssertionLogRecord
+            move spaces to AssertionLogRecord
+            move "<testsuite name=""COBOLTestSuite"">" to AssertionLogRecord
+            write AssertionLogRecord
+        end-if
+        close AssertionLogFile
+    end-if
+
+    goback.
+
+end program SetAssertionLogFile.
