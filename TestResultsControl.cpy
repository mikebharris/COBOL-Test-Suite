@@ -0,0 +1,3 @@
+01 TestResultsControl is external.
+    02 TestResultsFileName  pic x(100) value spaces.
+    02 TestResultsProgramId pic x(30)  value spaces.
