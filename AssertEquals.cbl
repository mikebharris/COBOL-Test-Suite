@@ -2,6 +2,9 @@ identification division.
 program-id. AssertEquals is initial.
 
 data division.
+working-storage section.
+    copy TestRunCounters.
+
 linkage section.
 01 ResultExpected any numeric.
 01 ResultReturned any numeric.
@@ -12,11 +15,15 @@ procedure division using ResultReturned,
                          TestDescription.
 
     if function trim(ResultReturned) equal to function trim(ResultExpected) then
+        add 1 to TestsPassedCount
         display "Passed: " TestDescription
+        call "WriteAssertionLog" using "PASS", TestDescription
     else
+        add 1 to TestsFailedCount
         display "Failed: " TestDescription
         display "  expected: " function trim(ResultExpected)
         display "       got: " function trim(ResultReturned)
+        call "WriteAssertionLog" using "FAIL", TestDescription
     end-if
 
     goback.
