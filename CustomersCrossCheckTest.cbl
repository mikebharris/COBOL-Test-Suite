@@ -0,0 +1,35 @@
+identification division.
+program-id. CustomersCrossCheckTest.
+
+data division.
+working-storage section.
+    copy TestRunCounters.
+
+    01 EntryExportCommand pic x(80)
+        value "./examples/Customer-using-Entry/CustomersCrossCheckExportEntry".
+    01 EvaluateExportCommand pic x(80)
+        value "./examples/Customer-using-Evaluate/CustomersCrossCheckExportEvaluate".
+    01 EntryOutputFileName pic x(40) value "CrossCheckEntry.out".
+    01 EvaluateOutputFileName pic x(40) value "CrossCheckEvaluate.out".
+
+procedure division.
+
+    move zero to TestsPassedCount, TestsFailedCount
+    call "SetTestResultsProgram" using "CustomersCrossCheckTest"
+
+    call "SYSTEM" using EntryExportCommand
+    call "SYSTEM" using EvaluateExportCommand
+
+    call "AssertFilesMatch" using EntryOutputFileName, EvaluateOutputFileName,
+        "Entry and Evaluate variants produce identical customer records for the same fixture"
+
+    display spaces
+    display TestsPassedCount " passed, " TestsFailedCount " failed"
+
+    if TestsFailedCount is greater than zero
+        move 1 to return-code
+    end-if
+
+    stop run.
+
+end program CustomersCrossCheckTest.
