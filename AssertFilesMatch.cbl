@@ -0,0 +1,92 @@
+identification division.
+program-id. AssertFilesMatch is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select ExpectedFile assign to ExpectedFileName
+            organization is relative
+            access mode is sequential.
+        select ReturnedFile assign to ReturnedFileName
+            organization is relative
+            access mode is sequential.
+
+data division.
+file section.
+    fd ExpectedFile.
+    01 ExpectedRecord pic x(643).
+    fd ReturnedFile.
+    01 ReturnedRecord pic x(643).
+
+working-storage section.
+    copy TestRunCounters.
+    01 EndOfExpectedFile pic x value "N".
+        88 AtEndOfExpectedFile value "Y".
+    01 EndOfReturnedFile pic x value "N".
+        88 AtEndOfReturnedFile value "Y".
+    01 RecordNumber pic 9(6) value zero.
+    01 DifferingRecordNumber pic 9(6) value zero.
+    01 FilesMatch pic x value "Y".
+        88 DoFilesMatch value "Y".
+
+linkage section.
+01 ExpectedFileName pic x(40).
+01 ReturnedFileName pic x(40).
+01 TestDescription any length.
+
+procedure division using ExpectedFileName,
+                         ReturnedFileName,
+                         TestDescription.
+
+    move "Y" to FilesMatch
+    move zero to RecordNumber
+    move zero to DifferingRecordNumber
+
+    open input ExpectedFile
+    open input ReturnedFile
+
+    read ExpectedFile
+        at end set AtEndOfExpectedFile to true
+    end-read
+    read ReturnedFile
+        at end set AtEndOfReturnedFile to true
+    end-read
+
+    perform until AtEndOfExpectedFile or AtEndOfReturnedFile
+        add 1 to RecordNumber
+        if ExpectedRecord not equal to ReturnedRecord
+            move "N" to FilesMatch
+            move RecordNumber to DifferingRecordNumber
+        end-if
+        read ExpectedFile
+            at end set AtEndOfExpectedFile to true
+        end-read
+        read ReturnedFile
+            at end set AtEndOfReturnedFile to true
+        end-read
+    end-perform
+
+    if DoFilesMatch
+        and not (AtEndOfExpectedFile and AtEndOfReturnedFile)
+        add 1 to RecordNumber
+        move "N" to FilesMatch
+        move RecordNumber to DifferingRecordNumber
+    end-if
+
+    close ExpectedFile
+    close ReturnedFile
+
+    if DoFilesMatch then
+        add 1 to TestsPassedCount
+        display "Passed: " TestDescription
+        call "WriteAssertionLog" using "PASS", TestDescription
+    else
+        add 1 to TestsFailedCount
+        display "Failed: " TestDescription
+        display "  files first differ at record " DifferingRecordNumber
+        call "WriteAssertionLog" using "FAIL", TestDescription
+    end-if
+
+    goback.
+
+end program AssertFilesMatch.
