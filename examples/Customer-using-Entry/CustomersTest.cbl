@@ -1,5 +1,5 @@
 identification division.
-program-id. CustomersTest.
+program-id. CustomersTestUsingEntry.
 
 environment division.
 configuration section.
@@ -9,47 +9,85 @@ configuration section.
 data division.
 working-storage section.
 
+    copy TestRunCounters.
+
     copy Customer replacing Customer by CustomerExpected.
     copy Customer replacing Customer by CustomerReturned.
 
+    copy CustomerFixtures.
+
     01 FirstCustomerId  pic 9(4).
     01 SecondCustomerId pic 9(4).
     01 TempCustomerId   pic 9(4).
     01 NumberOfCustomersReturned pic 9(4).
     01 CustomersFileName pic x(20) value spaces.
+    01 LastCustomerStatus pic x(2).
+    01 SkipTestCustomerCanBeDeleted pic x value "N".
+        88 TestCustomerCanBeDeletedIsSkipped value "Y".
+    01 ScanStartTime pic 9(8).
+    01 ScanEndTime   pic 9(8).
+    01 ScanElapsedTime pic 9(8).
+    01 MaximumScanElapsedTime pic 9(8) value 100.
+    01 NonExistentCustomerId pic 9(4) value 9999.
+    01 UniqueRunTimestamp pic 9(8).
+    01 SourceRowCustomerId pic 9(4).
+    01 ResubmittedCustomerId pic 9(4).
+    01 CustomerCountBeforeResubmit pic 9(4).
+    01 CustomerCountAfterResubmit pic 9(4).
 
 procedure division.
 
 SetupInitialData.
+    move zero to TestsPassedCount, TestsFailedCount
+    call "SetTestResultsProgram" using "CustomersTestUsingEntry"
     move "Foobar Widgets" to Name of CustomerExpected
     move "123 High Street" to Address1 of CustomerExpected
     move "Somewhere" to City of CustomerExpected
     move "SW1 8QT" to Postcode of CustomerExpected
     move "01234567890" to Telephone of CustomerExpected
     move "07123456789" to Mobile of CustomerExpected
-    move "Micky Mouse" to Contact of CustomerExpected.
+    move 1 to ContactCount of CustomerExpected
+    move "Micky Mouse" to ContactName of ContactEntry of CustomerExpected(1).
 
 LikeAnObjectInstantiation.
     call "Customers".
 
 InitialiseCustomersFile.
-    move "Clientes.dat" to CustomersFileName
+    accept UniqueRunTimestamp from time
+    string "Clientes" delimited by size
+        UniqueRunTimestamp delimited by size
+        ".dat" delimited by size
+        into CustomersFileName
+    end-string
     call "SetCustomerFileName" using CustomersFileName.
 
+SetUp.
+    call "ClearCustomersFile".
+
 TestCanAddACustomer.
-    call "AddCustomer" using by content CustomerExpected, by reference FirstCustomerId
+    call "AddCustomer" using by content CustomerExpected, by reference FirstCustomerId,
+        by reference LastCustomerStatus
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "00",
+        "Adding a new customer returns Successful status".
+    move FirstCustomerId to CustomerId of CustomerExpected
+    move function upper-case(function trim(Name of CustomerExpected)) to NameKey of CustomerExpected
     call "GetCustomerById" using by reference CustomerReturned, by content FirstCustomerId
     call "AssertEquals" using by content CustomerReturned, by content CustomerExpected
         by content "Result returns the correct details for first customer".
+    call "AssertFieldsMatch" using by content CustomerReturned, by content CustomerExpected
+        by content "First customer's fields all match field-by-field".
 
     call "GetCustomerIdByName" using by content CustomerExpected, by reference TempCustomerId
     call "AssertEquals" using by content TempCustomerId, by content FirstCustomerId,
         concatenate("Successfully returned 1st id of ", FirstCustomerId).
 
 TestCanAddAnotherCustomer.
-    move "Donald Duck" to Contact of CustomerExpected
+    move "Donald Duck" to ContactName of ContactEntry of CustomerExpected(1)
     move "Snafu Snacks Ltd" to Name of CustomerExpected
-    call "AddCustomer" using by content CustomerExpected, by reference SecondCustomerId
+    call "AddCustomer" using by content CustomerExpected, by reference SecondCustomerId,
+        by reference LastCustomerStatus
+    move SecondCustomerId to CustomerId of CustomerExpected
+    move function upper-case(function trim(Name of CustomerExpected)) to NameKey of CustomerExpected
     call "GetCustomerById" using by reference CustomerReturned, by content SecondCustomerId
     call "AssertEquals" using by content CustomerReturned, by content CustomerExpected
         by content "Result returns the correct details for 2nd customer".
@@ -58,36 +96,158 @@ TestCanAddAnotherCustomer.
     call "AssertEquals" using by content TempCustomerId, by content SecondCustomerId,
         concatenate("Successfully returned 2nd id of ", SecondCustomerId).
 
+TestAddDuplicateCustomerReturnsRecordExistsStatus.
+    call "AddCustomer" using by content CustomerExpected, by reference TempCustomerId,
+        by reference LastCustomerStatus
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "22",
+        "Re-adding an existing customer's name returns RecordExists status".
+
 TestFirstCustomerExistsStill.
     move "Foobar Widgets" to Name of CustomerExpected
-    move "Micky Mouse" to Contact of CustomerExpected
+    move "Micky Mouse" to ContactName of ContactEntry of CustomerExpected(1)
     call "GetCustomerIdByName" using by content CustomerExpected, by reference TempCustomerId
     call "AssertEquals" using by content TempCustomerId, by content FirstCustomerId,
         concatenate("Successfully returned 1st id of ", FirstCustomerId).
 
 TestCustomerDetailsCanBeUpdated.
     move "Foobar Widgets Limited" to Name of CustomerExpected
-    call "UpdateCustomerById" using by content CustomerExpected, by content FirstCustomerId
+    call "UpdateCustomerById" using by content CustomerExpected, by content FirstCustomerId,
+        by reference LastCustomerStatus
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "00",
+        "Updating an existing customer returns Successful status".
     call "GetCustomerIdByName" using by content CustomerExpected, by reference TempCustomerId
     call "AssertEquals" using by content TempCustomerId,  by content FirstCustomerId,
         concatenate("Successfully returned 1st id of ", FirstCustomerId).
 
 TestNumberOfCustomersIsTwo.
+    accept ScanStartTime from time
     call "GetNumberOfCustomers" using by reference NumberOfCustomersReturned
+    accept ScanEndTime from time
+    compute ScanElapsedTime = ScanEndTime - ScanStartTime
     call "AssertEquals" using by content NumberOfCustomersReturned,
         by content 2, "Number of customers returned is 2".
+    call "AssertExecutesWithin" using by content ScanElapsedTime,
+        by content MaximumScanElapsedTime,
+        "GetNumberOfCustomers scan completes within the allowed time".
 
 TestCustomerCanBeDeleted.
-    call "DeleteCustomerById" using by content FirstCustomerId
-    call "GetCustomerIdByName" using by content CustomerExpected, by reference TempCustomerId
-    call "AssertNotEquals" using by content TempCustomerId, by content FirstCustomerId,
-        concatenate("Delete successful, id no longer exists").
+    if TestCustomerCanBeDeletedIsSkipped
+        display "Skipped: TestCustomerCanBeDeleted"
+    else
+        call "DeleteCustomerById" using by content FirstCustomerId, by reference LastCustomerStatus
+        call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "00",
+            "Deleting an existing customer returns Successful status"
+        call "GetCustomerIdByName" using by content CustomerExpected, by reference TempCustomerId
+        call "AssertNotEquals" using by content TempCustomerId, by content FirstCustomerId,
+            concatenate("Delete successful, id no longer exists")
+    end-if.
+
+TestUpdateDeleteOfDeletedCustomerReturnsNoSuchRecord.
+    call "UpdateCustomerById" using by content CustomerExpected, by content FirstCustomerId,
+        by reference LastCustomerStatus
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "23",
+        "Updating an already-deleted customer returns NoSuchRecord status".
+
+    call "DeleteCustomerById" using by content FirstCustomerId, by reference LastCustomerStatus
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "23",
+        "Deleting an already-deleted customer returns NoSuchRecord status".
+
+TestLookupUpdateDeleteOfNonExistentCustomerReturnsNoSuchRecord.
+    call "GetCustomerById" using by reference CustomerReturned, by content NonExistentCustomerId
+    call "AssertEquals" using by content CustomerId of CustomerReturned, by content 0,
+        "Looking up a customer id that was never created returns an empty record".
+
+    call "UpdateCustomerById" using by content CustomerExpected, by content NonExistentCustomerId,
+        by reference LastCustomerStatus
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "23",
+        "Updating a customer id that was never created returns NoSuchRecord status".
+
+    call "DeleteCustomerById" using by content NonExistentCustomerId, by reference LastCustomerStatus
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "23",
+        "Deleting a customer id that was never created returns NoSuchRecord status".
 
 TestNumberOfCustomersIsOne.
     call "GetNumberOfCustomers" using by reference NumberOfCustomersReturned
     call "AssertEquals" using by content NumberOfCustomersReturned,
         by content 1, "Number of customers returned is 1".
 
+TestFixtureTableOfCustomers.
+    move 3 to CustomerFixtureCount
+    move "Acme Trading Co"    to FixtureName(1)
+    move "1 Acme Way"         to FixtureAddress1(1)
+    move "Bristol"            to FixtureCity(1)
+    move "BS1 1AA"            to FixturePostcode(1)
+    move 441179460001         to FixtureTelephone(1)
+    move "Wayne Enterprises"  to FixtureName(2)
+    move "1007 Mountain Drive" to FixtureAddress1(2)
+    move "Gotham"             to FixtureCity(2)
+    move "GC1 1GC"            to FixturePostcode(2)
+    move 441212345678         to FixtureTelephone(2)
+    move "Sirius Cybernetics" to FixtureName(3)
+    move "42 Douglas Way"     to FixtureAddress1(3)
+    move "Cambridge"          to FixtureCity(3)
+    move "CB1 1AA"            to FixturePostcode(3)
+    move 441223456789         to FixtureTelephone(3)
+
+    perform varying CustomerFixtureIndex from 1 by 1
+        until CustomerFixtureIndex is greater than CustomerFixtureCount
+
+        initialize CustomerExpected
+        move FixtureName(CustomerFixtureIndex)      to Name of CustomerExpected
+        move FixtureAddress1(CustomerFixtureIndex)  to Address1 of CustomerExpected
+        move FixtureCity(CustomerFixtureIndex)      to City of CustomerExpected
+        move FixturePostcode(CustomerFixtureIndex)  to Postcode of CustomerExpected
+        move FixtureTelephone(CustomerFixtureIndex) to Telephone of CustomerExpected
+
+        call "AddCustomer" using by content CustomerExpected, by reference TempCustomerId,
+            by reference LastCustomerStatus
+        move TempCustomerId to CustomerId of CustomerExpected
+        move function upper-case(function trim(Name of CustomerExpected)) to NameKey of CustomerExpected
+        call "GetCustomerById" using by reference CustomerReturned, by content TempCustomerId
+        call "AssertEquals" using by content CustomerReturned, by content CustomerExpected
+            concatenate("Fixture customer matches: ", trim(FixtureName(CustomerFixtureIndex)))
+    end-perform
+    .
+
+TestResubmittingSameSourceRowIdIsIdempotent.
+    initialize CustomerExpected
+    move "Resubmission Test Co" to Name of CustomerExpected
+    move "1 Resubmit Road" to Address1 of CustomerExpected
+    move "Resubmitville" to City of CustomerExpected
+    move "RS1 1RS" to Postcode of CustomerExpected
+    move "01234500001" to Telephone of CustomerExpected
+    move "SRC-ROW-100" to SourceRowId of CustomerExpected
+    call "AddCustomer" using by content CustomerExpected, by reference SourceRowCustomerId,
+        by reference LastCustomerStatus
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "00",
+        "Adding a customer tagged with a SourceRowId returns Successful status".
+
+    call "GetNumberOfCustomers" using by reference CustomerCountBeforeResubmit
+
+    move "Resubmission Test Co Ltd" to Name of CustomerExpected
+    move "SRC-ROW-100" to SourceRowId of CustomerExpected
+    call "AddCustomer" using by content CustomerExpected, by reference ResubmittedCustomerId,
+        by reference LastCustomerStatus
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "00",
+        "Resubmitting the same SourceRowId returns Successful status".
+    call "AssertEquals" using by content ResubmittedCustomerId, by content SourceRowCustomerId,
+        "Resubmitting the same SourceRowId returns the original record's id".
+
+    call "GetNumberOfCustomers" using by reference CustomerCountAfterResubmit
+    call "AssertEquals" using by content CustomerCountAfterResubmit,
+        by content CustomerCountBeforeResubmit,
+        "Resubmitting the same SourceRowId does not add a new record".
+
+TearDown.
+    call "ClearCustomersFile".
+
+    display spaces
+    display TestsPassedCount " passed, " TestsFailedCount " failed"
+
+    if TestsFailedCount is greater than zero
+        move 1 to return-code
+    end-if
+
     stop run.
 
-end program CustomersTest.
+end program CustomersTestUsingEntry.
