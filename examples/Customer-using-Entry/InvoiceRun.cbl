@@ -0,0 +1,129 @@
+identification division.
+program-id. InvoiceRun.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+input-output section.
+    file-control.
+        select optional InvoicesFile assign to InvoicesFileName
+            organization is line sequential.
+
+data division.
+file section.
+    fd InvoicesFile.
+        01 InvoiceRecord pic x(100).
+
+working-storage section.
+    01 InvoicesFileName pic x(20) value "Invoices.dat".
+    01 NextInvoiceNumber pic 9(6) value zeroes.
+    01 InvoiceDate pic 9(8) value zeroes.
+    01 NetAmount   pic 9(8)v99 value zeroes.
+    01 VATAmount   pic 9(8)v99 value zeroes.
+    01 GrossAmount pic 9(8)v99 value zeroes.
+
+    01 PageSize pic 9(4) value 50.
+    01 CustomerCursorId pic 9(4) value zeroes.
+    01 NumberOfCustomersInPage pic 9(4) value zeroes.
+    01 CustomerPageIndex pic 9(4) value zeroes.
+    01 CustomerPage.
+        02 CustomerPageEntry occurs 50 times.
+            copy Customer replacing
+                ==01== by ==03==
+                ==02== by ==04==
+                ==03== by ==05==
+                ==Customer== by ==CustomerPageRecord==.
+    copy Customer replacing Customer by ==CurrentCustomer==.
+
+    01 ThisCustomerId pic 9(4) value zeroes.
+    01 NumberOfOrdersInPage pic 9(3) value zeroes.
+    01 OrderPageIndex pic 9(3) value zeroes.
+    01 OrderLineIndex pic 9(2) value zeroes.
+    01 OrderPage.
+        02 OrderPageEntry occurs 20 times.
+            copy Order replacing
+                ==01== by ==03==
+                ==02== by ==04==
+                ==03== by ==05==
+                ==Order== by ==OrderPageRecord==.
+    copy Order replacing Order by ==CurrentOrder==.
+
+procedure division.
+
+    move zero to NextInvoiceNumber
+    move zero to CustomerCursorId
+    open output InvoicesFile
+    perform ProcessCustomerPages
+    close InvoicesFile
+    display "InvoiceRun: " NextInvoiceNumber " invoice(s) written"
+    stop run.
+
+ProcessCustomerPages.
+    call "GetCustomersPage" using CustomerCursorId, PageSize, CustomerPage, NumberOfCustomersInPage
+    perform until NumberOfCustomersInPage equal to zero
+        perform InvoiceCustomersInPage
+        move CustomerId of CustomerPageRecord(NumberOfCustomersInPage) to CustomerCursorId
+        call "GetCustomersPage" using CustomerCursorId, PageSize, CustomerPage, NumberOfCustomersInPage
+    end-perform
+    .
+
+InvoiceCustomersInPage.
+    perform varying CustomerPageIndex from 1 by 1
+        until CustomerPageIndex is greater than NumberOfCustomersInPage
+        move CustomerPageRecord(CustomerPageIndex) to CurrentCustomer
+        move CustomerId of CurrentCustomer to ThisCustomerId
+        call "GetOrdersByCustomerId" using ThisCustomerId, OrderPage, NumberOfOrdersInPage
+        perform InvoiceOrdersForCurrentCustomer
+    end-perform
+    .
+
+InvoiceOrdersForCurrentCustomer.
+    perform varying OrderPageIndex from 1 by 1
+        until OrderPageIndex is greater than NumberOfOrdersInPage
+        move OrderPageRecord(OrderPageIndex) to CurrentOrder
+        perform WriteInvoiceForCurrentOrder
+    end-perform
+    .
+
+WriteInvoiceForCurrentOrder.
+    move zero to NetAmount
+    perform varying OrderLineIndex from 1 by 1
+        until OrderLineIndex is greater than OrderLineCount of CurrentOrder
+        compute NetAmount = NetAmount +
+            (Quantity of OrderLine of CurrentOrder(OrderLineIndex)
+                * UnitPrice of OrderLine of CurrentOrder(OrderLineIndex))
+    end-perform
+
+    if IsVATRegistered of CurrentCustomer
+        compute VATAmount rounded = NetAmount * VATRate of CurrentCustomer / 100
+    else
+        move zero to VATAmount
+    end-if
+    compute GrossAmount = NetAmount + VATAmount
+
+    add 1 to NextInvoiceNumber
+    accept InvoiceDate from date yyyymmdd
+    move spaces to InvoiceRecord
+    string
+        "InvoiceNumber=" delimited by size
+        NextInvoiceNumber delimited by size
+        " CustomerId=" delimited by size
+        CustomerId of CurrentCustomer delimited by size
+        " OrderId=" delimited by size
+        OrderId of CurrentOrder delimited by size
+        " Date=" delimited by size
+        InvoiceDate delimited by size
+        " Net=" delimited by size
+        NetAmount delimited by size
+        " VAT=" delimited by size
+        VATAmount delimited by size
+        " Gross=" delimited by size
+        GrossAmount delimited by size
+        into InvoiceRecord
+    end-string
+    write InvoiceRecord
+    .
+
+end program InvoiceRun.
