@@ -0,0 +1,8 @@
+01 CustomerFixtures.
+    02 CustomerFixtureCount pic 9(2) value zeroes.
+    02 CustomerFixtureTable occurs 10 times indexed by CustomerFixtureIndex.
+        03 FixtureName      pic x(50).
+        03 FixtureAddress1  pic x(20).
+        03 FixtureCity      pic x(20).
+        03 FixturePostcode  pic x(10).
+        03 FixtureTelephone pic 9(12).
