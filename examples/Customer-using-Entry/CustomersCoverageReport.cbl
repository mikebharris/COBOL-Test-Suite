@@ -0,0 +1,139 @@
+identification division.
+program-id. CustomersCoverageReport.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+input-output section.
+    file-control.
+        select optional SourceFile assign to SourceFileName
+            organization is line sequential.
+        select optional TestFile assign to TestFileName
+            organization is line sequential.
+
+data division.
+file section.
+    fd SourceFile.
+    01 SourceLine pic x(200).
+    fd TestFile.
+    01 TestLine pic x(200).
+
+working-storage section.
+    01 SourceFileName pic x(60) value "Customers.cbl".
+    01 TestFileName   pic x(60) value "CustomersTest.cbl".
+    01 EndOfSourceFile pic x value "N".
+        88 AtEndOfSourceFile value "Y".
+    01 EndOfTestFile pic x value "N".
+        88 AtEndOfTestFile value "Y".
+
+    01 MaxEntryPoints pic 9(3) value 50.
+    01 NumberOfEntryPoints pic 9(3) value zero.
+    01 EntryPointIndex pic 9(3) value zero.
+    01 EntryPointTable.
+        02 EntryPointEntry occurs 50 times.
+            03 EntryPointName pic x(40) value spaces.
+            03 EntryPointCalled pic x value "N".
+                88 IsEntryPointCalled value "Y".
+            03 EntryPointAsserted pic x value "N".
+                88 IsEntryPointAsserted value "Y".
+
+    01 NormalisedLine pic x(200).
+    01 QuotedNamePart1 pic x(200).
+    01 QuotedNamePart2 pic x(40).
+    01 LastCalledEntryIndex pic 9(3) value zero.
+    01 CoveredCount pic 9(3) value zero.
+    01 CalledButNotAssertedCount pic 9(3) value zero.
+    01 UncoveredCount pic 9(3) value zero.
+
+procedure division.
+
+    perform ExtractEntryPointsFromSource
+    perform MarkEntryPointsCalledByTests
+    perform PrintCoverageReport
+
+    if UncoveredCount is greater than zero
+        move 1 to return-code
+    end-if
+
+    stop run.
+
+ExtractEntryPointsFromSource.
+    open input SourceFile
+    read SourceFile
+        at end set AtEndOfSourceFile to true
+    end-read
+    perform until AtEndOfSourceFile
+        move function trim(SourceLine) to NormalisedLine
+        if NormalisedLine(1:7) equal to 'entry "'
+            and NumberOfEntryPoints is less than MaxEntryPoints
+            unstring NormalisedLine delimited by '"'
+                into QuotedNamePart1, QuotedNamePart2
+            end-unstring
+            add 1 to NumberOfEntryPoints
+            move QuotedNamePart2 to EntryPointName(NumberOfEntryPoints)
+        end-if
+        read SourceFile
+            at end set AtEndOfSourceFile to true
+        end-read
+    end-perform
+    close SourceFile
+    .
+
+MarkEntryPointsCalledByTests.
+    move zero to LastCalledEntryIndex
+    open input TestFile
+    read TestFile
+        at end set AtEndOfTestFile to true
+    end-read
+    perform until AtEndOfTestFile
+        move function trim(TestLine) to NormalisedLine
+        if NormalisedLine(1:6) equal to 'call "'
+            unstring NormalisedLine delimited by '"'
+                into QuotedNamePart1, QuotedNamePart2
+            end-unstring
+            if QuotedNamePart2(1:6) equal to "Assert"
+                if LastCalledEntryIndex is greater than zero
+                    move "Y" to EntryPointAsserted(LastCalledEntryIndex)
+                end-if
+            else
+                move zero to LastCalledEntryIndex
+                perform varying EntryPointIndex from 1 by 1
+                    until EntryPointIndex is greater than NumberOfEntryPoints
+                    if EntryPointName(EntryPointIndex) equal to QuotedNamePart2
+                        move "Y" to EntryPointCalled(EntryPointIndex)
+                        move EntryPointIndex to LastCalledEntryIndex
+                    end-if
+                end-perform
+            end-if
+        end-if
+        read TestFile
+            at end set AtEndOfTestFile to true
+        end-read
+    end-perform
+    close TestFile
+    .
+
+PrintCoverageReport.
+    move zero to CoveredCount, CalledButNotAssertedCount, UncoveredCount
+    display "Customers.cbl entry point coverage against " function trim(TestFileName) ":"
+    perform varying EntryPointIndex from 1 by 1
+        until EntryPointIndex is greater than NumberOfEntryPoints
+        evaluate true
+            when IsEntryPointAsserted(EntryPointIndex)
+                add 1 to CoveredCount
+                display "  covered:              " EntryPointName(EntryPointIndex)
+            when IsEntryPointCalled(EntryPointIndex)
+                add 1 to CalledButNotAssertedCount
+                display "  called, not asserted: " EntryPointName(EntryPointIndex)
+            when other
+                add 1 to UncoveredCount
+                display "  NOT COVERED:          " EntryPointName(EntryPointIndex)
+        end-evaluate
+    end-perform
+    display CoveredCount " covered, " CalledButNotAssertedCount
+        " called but not asserted, " UncoveredCount " not called, out of "
+        NumberOfEntryPoints " entry points"
+    .
+
+end program CustomersCoverageReport.
