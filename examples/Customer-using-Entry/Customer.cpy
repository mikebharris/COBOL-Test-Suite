@@ -1,5 +1,7 @@
 01 Customer.
+    02 CustomerId pic 9(4) value zeroes.
     02 Name     pic x(50).
+    02 NameKey  pic x(50).
     02 StreetAddress.
         03 Address1 pic x(20) value spaces.
         03 Address2 pic x(20) value spaces.
@@ -8,12 +10,34 @@
         03 County   pic x(20) value spaces.
         03 Country  pic x(20) value "United Kingdom".
         03 Postcode pic x(10) value spaces.
+    02 CurrencyCode pic x(3) value "GBP".
     02 Telephone    pic 9(12) value zeroes.
     02 Mobile       pic 9(12) value zeroes.
-    02 Contact      pic x(20) value spaces.
+    02 Email        pic x(50) value spaces.
+    02 PreferredContactMethod pic x value "P".
+        88 PrefersEmail     value "E".
+        88 PrefersTelephone value "P".
+        88 PrefersMobile    value "M".
+        88 PrefersPost      value "L".
+    02 CustomerCategory pic x(12) value "Standard".
+        88 IsKeyAccount      value "Key Account".
+        88 IsStandardAccount value "Standard".
+        88 IsTradeAccount    value "Trade".
+    02 ContactCount pic 9 value zeroes.
+    02 ContactEntry occurs 5 times.
+        03 ContactName  pic x(20) value spaces.
+        03 ContactRole  pic x(20) value spaces.
+        03 ContactPhone pic 9(12) value zeroes.
     02 VAT.
-        03 VATRegistered pic a value "Y".
+        03 VATRegistered pic a value "N".
             88 IsVATRegistered value "Y".
             88 IsNotVATRegistered value "N".
         03 VATRate  pic 99V99 value 20.0.
+        03 VATRegistrationNumber pic x(12) value spaces.
     02 CreditDays   pic 99 value 0.
+    02 CreditLimit  pic 9(8)v99 value 99999999.99.
+    02 SourceRowId  pic x(20) value spaces.
+    02 DeletedFlag  pic x value "N".
+        88 IsDeleted    value "Y".
+        88 IsNotDeleted value "N".
+    02 DeletedDate  pic 9(8) value 0.
