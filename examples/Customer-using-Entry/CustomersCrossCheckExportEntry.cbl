@@ -0,0 +1,68 @@
+identification division.
+program-id. CustomersCrossCheckExportEntry.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+input-output section.
+    file-control.
+        select optional CrossCheckOutputFile assign to CrossCheckOutputFileName
+            organization is relative
+            access mode is sequential.
+
+data division.
+file section.
+    fd CrossCheckOutputFile.
+    copy Customer replacing Customer by CrossCheckOutputRecord.
+
+working-storage section.
+    copy Customer replacing Customer by CustomerUnderTest.
+
+    01 CrossCheckOutputFileName pic x(40) value "CrossCheckEntry.out".
+    01 CrossCheckCustomersFileName pic x(20) value "CrossChkE.dat".
+    01 ThisCustomerId pic 9(4).
+    01 LastCustomerStatus pic x(2).
+
+procedure division.
+
+    call "Customers"
+    call "SetCustomerFileName" using CrossCheckCustomersFileName
+    call "ClearCustomersFile"
+
+    open output CrossCheckOutputFile
+
+    move "Cross Check Co" to Name of CustomerUnderTest
+    move "1 Check Street" to Address1 of CustomerUnderTest
+    move "Checktown" to City of CustomerUnderTest
+    move "CH1 1CC" to Postcode of CustomerUnderTest
+    move "01234500000" to Telephone of CustomerUnderTest
+    move "07123400000" to Mobile of CustomerUnderTest
+    move 1 to ContactCount of CustomerUnderTest
+    move "Check Contact" to ContactName of ContactEntry of CustomerUnderTest(1)
+
+    call "AddCustomer" using by content CustomerUnderTest, by reference ThisCustomerId,
+        by reference LastCustomerStatus
+    call "GetCustomerById" using by reference CustomerUnderTest, by content ThisCustomerId
+    move CustomerUnderTest to CrossCheckOutputRecord
+    write CrossCheckOutputRecord
+
+    move "Cross Check Co Limited" to Name of CustomerUnderTest
+    call "UpdateCustomerById" using by content CustomerUnderTest, by content ThisCustomerId,
+        by reference LastCustomerStatus
+    call "GetCustomerById" using by reference CustomerUnderTest, by content ThisCustomerId
+    move CustomerUnderTest to CrossCheckOutputRecord
+    write CrossCheckOutputRecord
+
+    call "DeleteCustomerById" using by content ThisCustomerId, by reference LastCustomerStatus
+    call "GetCustomerById" using by reference CustomerUnderTest, by content ThisCustomerId
+    move CustomerUnderTest to CrossCheckOutputRecord
+    write CrossCheckOutputRecord
+
+    close CrossCheckOutputFile
+
+    call "ClearCustomersFile"
+
+    stop run.
+
+end program CustomersCrossCheckExportEntry.
