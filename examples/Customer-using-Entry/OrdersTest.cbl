@@ -0,0 +1,137 @@
+identification division.
+program-id. OrdersTestUsingEntry.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+data division.
+working-storage section.
+
+    copy TestRunCounters.
+
+    copy Order replacing Order by OrderExpected.
+    copy Order replacing Order by OrderReturned.
+    copy Customer replacing Customer by ==TestCustomer==.
+
+    01 FirstOrderId  pic 9(6).
+    01 SecondOrderId pic 9(6).
+    01 LastOrderStatus pic x(2).
+    01 OrdersFileName pic x(20) value spaces.
+    01 CustomersFileName pic x(20) value spaces.
+    01 TestCustomerRecordId pic 9(4).
+    01 TestCustomerStatus pic x(2).
+    01 NumberOfOrdersInPage pic 9(3).
+    01 OrderPage.
+        02 OrderPageEntry occurs 20 times.
+            copy Order replacing
+                ==01== by ==03==
+                ==02== by ==04==
+                ==03== by ==05==
+                ==Order== by ==OrderPageRecord==.
+
+procedure division.
+
+SetupInitialData.
+    move zero to TestsPassedCount, TestsFailedCount
+    call "SetTestResultsProgram" using "OrdersTestUsingEntry"
+    move 20260809 to OrderDate of OrderExpected
+    move 2 to OrderLineCount of OrderExpected
+    move "WIDGET-01" to ProductCode of OrderLine of OrderExpected(1)
+    move "Red widget" to Description of OrderLine of OrderExpected(1)
+    move 3 to Quantity of OrderLine of OrderExpected(1)
+    move 9.99 to UnitPrice of OrderLine of OrderExpected(1)
+    move "WIDGET-02" to ProductCode of OrderLine of OrderExpected(2)
+    move "Blue widget" to Description of OrderLine of OrderExpected(2)
+    move 1 to Quantity of OrderLine of OrderExpected(2)
+    move 12.50 to UnitPrice of OrderLine of OrderExpected(2).
+
+InitialiseOrdersFile.
+    move "Pedidos.dat" to OrdersFileName
+    call "SetOrderFileName" using OrdersFileName
+    move "PedidosClientes.dat" to CustomersFileName
+    call "SetCustomerFileName" using CustomersFileName.
+
+SetUp.
+    call "ClearCustomersFile"
+    move "Test Customer For Orders" to Name of TestCustomer
+    move "SW1 8QT" to Postcode of TestCustomer
+    move "01234567890" to Telephone of TestCustomer
+    call "AddCustomer" using by content TestCustomer, by reference TestCustomerRecordId,
+        by reference TestCustomerStatus
+    call "AssertEqualsIgnoreCase" using by content TestCustomerStatus, by content "00",
+        "Adding the test customer for orders returns Successful status".
+    move TestCustomerRecordId to CustomerId of OrderExpected
+    call "ClearOrdersFile".
+
+TestCanAddAnOrder.
+    call "AddOrder" using by content OrderExpected, by reference FirstOrderId,
+        by reference LastOrderStatus
+    call "AssertEqualsIgnoreCase" using by content LastOrderStatus, by content "00",
+        "Adding a new order returns Successful status".
+    move FirstOrderId to OrderId of OrderExpected
+    call "GetOrderById" using by reference OrderReturned, by content FirstOrderId
+    call "AssertEquals" using by content OrderReturned, by content OrderExpected
+        by content "Result returns the correct details for first order".
+
+TestCanAddASecondOrderForSameCustomer.
+    move 4 to Quantity of OrderLine of OrderExpected(1)
+    call "AddOrder" using by content OrderExpected, by reference SecondOrderId,
+        by reference LastOrderStatus
+    call "AssertEqualsIgnoreCase" using by content LastOrderStatus, by content "00",
+        "Adding a second order returns Successful status".
+    move SecondOrderId to OrderId of OrderExpected
+    call "GetOrderById" using by reference OrderReturned, by content SecondOrderId
+    call "AssertEquals" using by content OrderReturned, by content OrderExpected
+        by content "Result returns the correct details for second order".
+
+TestCanGetOrdersForCustomer.
+    call "GetOrdersByCustomerId" using by content CustomerId of OrderExpected,
+        by reference OrderPage, by reference NumberOfOrdersInPage
+    call "AssertEquals" using by content NumberOfOrdersInPage,
+        by content 2, "Both orders returned for the customer".
+
+TestOrderBreachingCreditLimitIsRejected.
+    move "Credit Limited Co" to Name of TestCustomer
+    move "SW1 8QT" to Postcode of TestCustomer
+    move "01234567890" to Telephone of TestCustomer
+    move 15.00 to CreditLimit of TestCustomer
+    call "AddCustomer" using by content TestCustomer, by reference TestCustomerRecordId,
+        by reference TestCustomerStatus
+    call "AssertEqualsIgnoreCase" using by content TestCustomerStatus, by content "00",
+        "Adding a customer with a low credit limit returns Successful status".
+
+    move TestCustomerRecordId to CustomerId of OrderExpected
+    move 1 to OrderLineCount of OrderExpected
+    move "GADGET-99" to ProductCode of OrderLine of OrderExpected(1)
+    move "Over-limit gadget" to Description of OrderLine of OrderExpected(1)
+    move 2 to Quantity of OrderLine of OrderExpected(1)
+    move 10.00 to UnitPrice of OrderLine of OrderExpected(1)
+    call "AddOrder" using by content OrderExpected, by reference FirstOrderId,
+        by reference LastOrderStatus
+    call "AssertEqualsIgnoreCase" using by content LastOrderStatus, by content "90",
+        "Adding an order that breaches the customer's credit limit is rejected".
+
+TestOrderAtCreditLimitBoundaryIsAccepted.
+    move 1 to Quantity of OrderLine of OrderExpected(1)
+    move 15.00 to UnitPrice of OrderLine of OrderExpected(1)
+    call "AddOrder" using by content OrderExpected, by reference SecondOrderId,
+        by reference LastOrderStatus
+    call "AssertEqualsIgnoreCase" using by content LastOrderStatus, by content "00",
+        "Adding an order exactly at the customer's credit limit is accepted".
+
+TearDown.
+    call "ClearOrdersFile".
+    call "ClearCustomersFile".
+
+    display spaces
+    display TestsPassedCount " passed, " TestsFailedCount " failed"
+
+    if TestsFailedCount is greater than zero
+        move 1 to return-code
+    end-if
+
+    stop run.
+
+end program OrdersTestUsingEntry.
