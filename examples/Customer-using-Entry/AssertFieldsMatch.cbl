@@ -0,0 +1,213 @@
+identification division.
+program-id. AssertFieldsMatch is initial.
+
+data division.
+working-storage section.
+    copy TestRunCounters.
+    01 FieldsDifferentCount pic 99 value zero.
+    01 MaxContactEntries pic 9 value 5.
+    01 ContactIndex pic 9 value zero.
+
+linkage section.
+    copy Customer replacing Customer by ==CustomerExpected==.
+    copy Customer replacing Customer by ==CustomerReturned==.
+01 TestDescription any length.
+
+procedure division using CustomerReturned,
+                         CustomerExpected,
+                         TestDescription.
+
+    move zero to FieldsDifferentCount
+
+    if CustomerId of CustomerReturned not equal to CustomerId of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field CustomerId differs: expected " CustomerId of CustomerExpected
+            " got " CustomerId of CustomerReturned
+    end-if
+
+    if Name of CustomerReturned not equal to Name of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field Name differs: expected '" function trim(Name of CustomerExpected)
+            "' got '" function trim(Name of CustomerReturned) "'"
+    end-if
+
+    if NameKey of CustomerReturned not equal to NameKey of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field NameKey differs: expected '" function trim(NameKey of CustomerExpected)
+            "' got '" function trim(NameKey of CustomerReturned) "'"
+    end-if
+
+    if Address1 of CustomerReturned not equal to Address1 of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field Address1 differs: expected '" function trim(Address1 of CustomerExpected)
+            "' got '" function trim(Address1 of CustomerReturned) "'"
+    end-if
+
+    if Address2 of CustomerReturned not equal to Address2 of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field Address2 differs: expected '" function trim(Address2 of CustomerExpected)
+            "' got '" function trim(Address2 of CustomerReturned) "'"
+    end-if
+
+    if Address3 of CustomerReturned not equal to Address3 of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field Address3 differs: expected '" function trim(Address3 of CustomerExpected)
+            "' got '" function trim(Address3 of CustomerReturned) "'"
+    end-if
+
+    if City of CustomerReturned not equal to City of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field City differs: expected '" function trim(City of CustomerExpected)
+            "' got '" function trim(City of CustomerReturned) "'"
+    end-if
+
+    if County of CustomerReturned not equal to County of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field County differs: expected '" function trim(County of CustomerExpected)
+            "' got '" function trim(County of CustomerReturned) "'"
+    end-if
+
+    if Country of CustomerReturned not equal to Country of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field Country differs: expected '" function trim(Country of CustomerExpected)
+            "' got '" function trim(Country of CustomerReturned) "'"
+    end-if
+
+    if Postcode of CustomerReturned not equal to Postcode of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field Postcode differs: expected '" function trim(Postcode of CustomerExpected)
+            "' got '" function trim(Postcode of CustomerReturned) "'"
+    end-if
+
+    if CurrencyCode of CustomerReturned not equal to CurrencyCode of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field CurrencyCode differs: expected '" function trim(CurrencyCode of CustomerExpected)
+            "' got '" function trim(CurrencyCode of CustomerReturned) "'"
+    end-if
+
+    if Telephone of CustomerReturned not equal to Telephone of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field Telephone differs: expected " Telephone of CustomerExpected
+            " got " Telephone of CustomerReturned
+    end-if
+
+    if Mobile of CustomerReturned not equal to Mobile of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field Mobile differs: expected " Mobile of CustomerExpected
+            " got " Mobile of CustomerReturned
+    end-if
+
+    if Email of CustomerReturned not equal to Email of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field Email differs: expected '" function trim(Email of CustomerExpected)
+            "' got '" function trim(Email of CustomerReturned) "'"
+    end-if
+
+    if PreferredContactMethod of CustomerReturned not equal to PreferredContactMethod of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field PreferredContactMethod differs: expected " PreferredContactMethod of CustomerExpected
+            " got " PreferredContactMethod of CustomerReturned
+    end-if
+
+    if CustomerCategory of CustomerReturned not equal to CustomerCategory of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field CustomerCategory differs: expected '" function trim(CustomerCategory of CustomerExpected)
+            "' got '" function trim(CustomerCategory of CustomerReturned) "'"
+    end-if
+
+    if ContactCount of CustomerReturned not equal to ContactCount of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field ContactCount differs: expected " ContactCount of CustomerExpected
+            " got " ContactCount of CustomerReturned
+    end-if
+
+    perform varying ContactIndex from 1 by 1
+        until ContactIndex is greater than MaxContactEntries
+
+        if ContactName of ContactEntry of CustomerReturned(ContactIndex)
+            not equal to ContactName of ContactEntry of CustomerExpected(ContactIndex)
+            add 1 to FieldsDifferentCount
+            display "  field ContactName(" ContactIndex ") differs: expected '"
+                function trim(ContactName of ContactEntry of CustomerExpected(ContactIndex))
+                "' got '" function trim(ContactName of ContactEntry of CustomerReturned(ContactIndex)) "'"
+        end-if
+
+        if ContactRole of ContactEntry of CustomerReturned(ContactIndex)
+            not equal to ContactRole of ContactEntry of CustomerExpected(ContactIndex)
+            add 1 to FieldsDifferentCount
+            display "  field ContactRole(" ContactIndex ") differs: expected '"
+                function trim(ContactRole of ContactEntry of CustomerExpected(ContactIndex))
+                "' got '" function trim(ContactRole of ContactEntry of CustomerReturned(ContactIndex)) "'"
+        end-if
+
+        if ContactPhone of ContactEntry of CustomerReturned(ContactIndex)
+            not equal to ContactPhone of ContactEntry of CustomerExpected(ContactIndex)
+            add 1 to FieldsDifferentCount
+            display "  field ContactPhone(" ContactIndex ") differs: expected "
+                ContactPhone of ContactEntry of CustomerExpected(ContactIndex)
+                " got " ContactPhone of ContactEntry of CustomerReturned(ContactIndex)
+        end-if
+    end-perform
+
+    if VATRegistered of CustomerReturned not equal to VATRegistered of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field VATRegistered differs: expected " VATRegistered of CustomerExpected
+            " got " VATRegistered of CustomerReturned
+    end-if
+
+    if VATRate of CustomerReturned not equal to VATRate of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field VATRate differs: expected " VATRate of CustomerExpected
+            " got " VATRate of CustomerReturned
+    end-if
+
+    if VATRegistrationNumber of CustomerReturned not equal to VATRegistrationNumber of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field VATRegistrationNumber differs: expected '"
+            function trim(VATRegistrationNumber of CustomerExpected)
+            "' got '" function trim(VATRegistrationNumber of CustomerReturned) "'"
+    end-if
+
+    if CreditDays of CustomerReturned not equal to CreditDays of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field CreditDays differs: expected " CreditDays of CustomerExpected
+            " got " CreditDays of CustomerReturned
+    end-if
+
+    if CreditLimit of CustomerReturned not equal to CreditLimit of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field CreditLimit differs: expected " CreditLimit of CustomerExpected
+            " got " CreditLimit of CustomerReturned
+    end-if
+
+    if SourceRowId of CustomerReturned not equal to SourceRowId of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field SourceRowId differs: expected '" function trim(SourceRowId of CustomerExpected)
+            "' got '" function trim(SourceRowId of CustomerReturned) "'"
+    end-if
+
+    if DeletedFlag of CustomerReturned not equal to DeletedFlag of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field DeletedFlag differs: expected " DeletedFlag of CustomerExpected
+            " got " DeletedFlag of CustomerReturned
+    end-if
+
+    if DeletedDate of CustomerReturned not equal to DeletedDate of CustomerExpected
+        add 1 to FieldsDifferentCount
+        display "  field DeletedDate differs: expected " DeletedDate of CustomerExpected
+            " got " DeletedDate of CustomerReturned
+    end-if
+
+    if FieldsDifferentCount is equal to zero then
+        add 1 to TestsPassedCount
+        display "Passed: " TestDescription
+        call "WriteAssertionLog" using "PASS", TestDescription
+    else
+        add 1 to TestsFailedCount
+        display "Failed: " TestDescription
+        call "WriteAssertionLog" using "FAIL", TestDescription
+    end-if
+
+    goback.
+
+end program AssertFieldsMatch.
