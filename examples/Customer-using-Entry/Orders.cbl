@@ -0,0 +1,223 @@
+identification division.
+program-id. Orders.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+input-output section.
+    file-control.
+        select optional OrdersFile assign to OrderFileName
+            organization is indexed
+            access mode is dynamic
+            lock mode is exclusive
+            record key is OrderId of OrderRecord
+            alternate record key is CustomerId of OrderRecord with duplicates
+            file status is OrderFileStatus.
+
+        select optional OrderIdControlFile assign to OrderIdControlFileName
+            organization is relative
+            access mode is dynamic
+            relative key is ControlRecordKey
+            file status is ControlFileStatus.
+
+data division.
+file section.
+    fd OrdersFile is global.
+        copy Order replacing Order by
+            ==OrderRecord is global.
+            88 EndOfOrdersFile value high-values==.
+
+    fd OrderIdControlFile.
+        01 OrderIdControlRecord.
+            02 LastIssuedOrderId pic 9(6) value zeroes.
+
+working-storage section.
+    01 OrderFileStatus  pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+        88 InvalidData  value "90".
+        88 FileLocked   value "91".
+
+    01 ControlFileStatus pic x(2).
+        88 ControlRecordMissing value "23".
+
+    01 ControlRecordKey pic 9(1) value 1.
+
+    01 OrderFileName pic x(20) value "Orders.dat".
+    01 OrderIdControlFileName pic x(20) value "Orders.ctl".
+
+    01 MaxOrderPageEntries pic 9(3) value 20.
+
+    01 OrderLineIndex pic 9(2) value zeroes.
+    01 OrderNetAmount pic 9(8)v99 value zeroes.
+    01 RunningOrderTotal pic 9(8)v99 value zeroes.
+    01 OrderWithinCreditLimit pic x value "Y".
+        88 IsOrderWithinCreditLimit value "Y".
+    copy Customer replacing Customer by ==OrderCustomer==.
+
+linkage section.
+    01 OrderFileNameParm pic x(20) value spaces.
+    copy Order replacing Order by ==ThisOrder is global==.
+    01 ThisOrderId pic 9(6) value zeroes is global.
+    01 ThisCustomerId pic 9(4) value zeroes.
+    01 ReturnedOrderStatus pic x(2) value spaces.
+    01 NumberOfOrdersInPage pic 9(3) value zeroes.
+    01 OrderPage.
+        02 OrderPageEntry occurs 20 times.
+            copy Order replacing
+                ==01== by ==03==
+                ==02== by ==04==
+                ==03== by ==05==
+                ==Order== by ==OrderPageRecord==.
+
+procedure division.
+    goback.
+
+entry "SetOrderFileName" using OrderFileNameParm
+    if OrderFileNameParm not equal to spaces
+        move OrderFileNameParm to OrderFileName
+        move OrderFileName to OrderIdControlFileName
+        inspect OrderIdControlFileName replacing all ".dat" by ".ctl"
+    end-if
+    goback.
+
+entry "AddOrder" using ThisOrder, ThisOrderId, ReturnedOrderStatus
+    open i-o OrdersFile
+    perform AddOrderRecordOnly
+    close OrdersFile
+    move OrderFileStatus to ReturnedOrderStatus
+    goback.
+
+entry "GetOrderById" using ThisOrder, ThisOrderId
+    open i-o OrdersFile
+    move ThisOrderId to OrderId of OrderRecord
+    start OrdersFile
+        key is equal to OrderId of OrderRecord
+        invalid key
+            initialize ThisOrder
+        not invalid key
+            read OrdersFile
+            move OrderRecord to ThisOrder
+    end-start
+    close OrdersFile
+    goback.
+
+entry "GetOrdersByCustomerId" using ThisCustomerId, OrderPage, NumberOfOrdersInPage
+    initialize OrderPage
+    move zeroes to NumberOfOrdersInPage
+    open i-o OrdersFile
+    move ThisCustomerId to CustomerId of OrderRecord
+    start OrdersFile
+        key is equal to CustomerId of OrderRecord
+        invalid key
+            continue
+        not invalid key
+            read OrdersFile next record
+                at end set EndOfOrdersFile to true
+            end-read
+            perform until EndOfOrdersFile
+                or NumberOfOrdersInPage equal to MaxOrderPageEntries
+                or CustomerId of OrderRecord not equal to ThisCustomerId
+                add 1 to NumberOfOrdersInPage
+                move OrderRecord to OrderPageRecord(NumberOfOrdersInPage)
+                read OrdersFile next record
+                    at end set EndOfOrdersFile to true
+                end-read
+            end-perform
+    end-start
+    close OrdersFile
+    goback.
+
+entry "ClearOrdersFile"
+    open output OrdersFile
+    close OrdersFile
+    open output OrderIdControlFile
+    close OrderIdControlFile
+    goback.
+
+AddOrderRecordOnly.
+    move "00" to OrderFileStatus
+    perform ComputeNetAmountOfThisOrder
+    perform CheckCustomerCreditLimit
+    if IsOrderWithinCreditLimit
+        move ThisOrder to OrderRecord
+        perform AllocateNextOrderId
+        write OrderRecord
+            invalid key
+                display "Error adding order - status is " OrderFileStatus
+            not invalid key
+                continue
+        end-write
+        move OrderId of OrderRecord to ThisOrderId
+    end-if
+    .
+
+ComputeNetAmountOfThisOrder.
+    move zero to OrderNetAmount
+    perform varying OrderLineIndex from 1 by 1
+        until OrderLineIndex is greater than OrderLineCount of ThisOrder
+        compute OrderNetAmount = OrderNetAmount +
+            (Quantity of OrderLine of ThisOrder(OrderLineIndex)
+                * UnitPrice of OrderLine of ThisOrder(OrderLineIndex))
+    end-perform
+    .
+
+CheckCustomerCreditLimit.
+    move "Y" to OrderWithinCreditLimit
+    move zero to RunningOrderTotal
+    call "GetCustomerById" using OrderCustomer, CustomerId of ThisOrder
+    move CustomerId of ThisOrder to CustomerId of OrderRecord
+    start OrdersFile
+        key is equal to CustomerId of OrderRecord
+        invalid key
+            continue
+        not invalid key
+            read OrdersFile next record
+                at end set EndOfOrdersFile to true
+            end-read
+            perform until EndOfOrdersFile
+                or CustomerId of OrderRecord not equal to CustomerId of ThisOrder
+                perform AccumulateExistingOrderNetAmount
+                read OrdersFile next record
+                    at end set EndOfOrdersFile to true
+                end-read
+            end-perform
+    end-start
+    add OrderNetAmount to RunningOrderTotal
+    if RunningOrderTotal is greater than CreditLimit of OrderCustomer
+        move "N" to OrderWithinCreditLimit
+        move "90" to OrderFileStatus
+        display "Order rejected - would breach credit limit for customer "
+            CustomerId of ThisOrder
+    end-if
+    .
+
+AccumulateExistingOrderNetAmount.
+    perform varying OrderLineIndex from 1 by 1
+        until OrderLineIndex is greater than OrderLineCount of OrderRecord
+        compute RunningOrderTotal = RunningOrderTotal +
+            (Quantity of OrderLine of OrderRecord(OrderLineIndex)
+                * UnitPrice of OrderLine of OrderRecord(OrderLineIndex))
+    end-perform
+    .
+
+AllocateNextOrderId.
+    open i-o OrderIdControlFile
+    read OrderIdControlFile
+        invalid key
+            move zeroes to LastIssuedOrderId
+    end-read
+    add 1 to LastIssuedOrderId
+    move LastIssuedOrderId to OrderId of OrderRecord
+    if ControlRecordMissing
+        write OrderIdControlRecord
+    else
+        rewrite OrderIdControlRecord
+    end-if
+    close OrderIdControlFile
+    .
+
+end program Orders.
