@@ -0,0 +1,14 @@
+01 Order.
+    02 OrderId     pic 9(6) value zeroes.
+    02 CustomerId  pic 9(4) value zeroes.
+    02 OrderDate   pic 9(8) value zeroes.
+    02 OrderState  pic x value "O".
+        88 IsOrderOpen      value "O".
+        88 IsOrderShipped   value "S".
+        88 IsOrderCancelled value "C".
+    02 OrderLineCount pic 9(2) value zeroes.
+    02 OrderLine occurs 10 times.
+        03 ProductCode     pic x(12) value spaces.
+        03 Description     pic x(30) value spaces.
+        03 Quantity         pic 9(4) value zeroes.
+        03 UnitPrice        pic 9(6)v99 value zeroes.
