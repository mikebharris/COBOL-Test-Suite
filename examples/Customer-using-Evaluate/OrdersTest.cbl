@@ -0,0 +1,174 @@
+identification division.
+program-id. OrdersTestUsingEvaluate.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+data division.
+working-storage section.
+
+    copy TestRunCounters.
+
+    copy Order replacing Order by OrderExpected.
+    copy Order replacing Order by OrderReturned.
+    copy Customer replacing Customer by ==TestCustomer==.
+
+    01 FirstOrderId  pic 9(6).
+    01 SecondOrderId pic 9(6).
+    01 LastOrderStatus pic x(2).
+    01 TestCustomerRecordId pic 9(4).
+    01 LastCustomerStatus pic x(2).
+    01 NumberOfOrdersInPage pic 9(3).
+    01 OrderPage.
+        02 OrderPageEntry occurs 20 times.
+            copy Order replacing
+                ==01== by ==03==
+                ==02== by ==04==
+                ==03== by ==05==
+                ==Order== by ==OrderPageRecord==.
+
+procedure division.
+
+    move zero to TestsPassedCount, TestsFailedCount
+    call "SetTestResultsProgram" using "OrdersTestUsingEvaluate"
+
+    call "Orders" using by content "ClearOrdersFile",
+        by content OrderExpected,
+        by reference FirstOrderId,
+        by reference LastOrderStatus,
+        by content zero,
+        by reference OrderPage,
+        by reference NumberOfOrdersInPage.
+
+    call "Customers" using by content "ClearCustomersFile",
+        by content TestCustomer,
+        by reference TestCustomerRecordId,
+        by reference LastCustomerStatus.
+
+    move 2001 to CustomerId of TestCustomer
+    move "Test Customer For Orders" to Name of TestCustomer
+    move "OX4 1JS" to Postcode of TestCustomer
+    move "01865430893" to Telephone of TestCustomer
+    call "Customers" using by content "AddCustomer",
+        by content TestCustomer, by reference TestCustomerRecordId,
+        by content 0, by reference LastCustomerStatus.
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "00",
+        "Adding the test customer for orders returns Successful status".
+
+    move TestCustomerRecordId to CustomerId of OrderExpected
+    move 20260809 to OrderDate of OrderExpected
+    move 1 to OrderLineCount of OrderExpected
+    move "GADGET-01" to ProductCode of OrderLine of OrderExpected(1)
+    move "Chrome gadget" to Description of OrderLine of OrderExpected(1)
+    move 5 to Quantity of OrderLine of OrderExpected(1)
+    move 4.25 to UnitPrice of OrderLine of OrderExpected(1)
+
+    call "Orders" using by content "AddOrder",
+        by content OrderExpected, by reference FirstOrderId,
+        by reference LastOrderStatus,
+        by content zero,
+        by reference OrderPage,
+        by reference NumberOfOrdersInPage.
+    call "AssertEqualsIgnoreCase" using by content LastOrderStatus, by content "00",
+        "Adding a new order returns Successful status".
+    move FirstOrderId to OrderId of OrderExpected
+
+    call "Orders" using by content "GetOrderById",
+        by reference OrderReturned, by content FirstOrderId,
+        by reference LastOrderStatus,
+        by content zero,
+        by reference OrderPage,
+        by reference NumberOfOrdersInPage.
+    call "AssertEquals" using by content OrderReturned, by content OrderExpected
+        by content "Result returns the correct details for first order".
+
+    move 3 to Quantity of OrderLine of OrderExpected(1)
+    call "Orders" using by content "AddOrder",
+        by content OrderExpected, by reference SecondOrderId,
+        by reference LastOrderStatus,
+        by content zero,
+        by reference OrderPage,
+        by reference NumberOfOrdersInPage.
+    call "AssertEqualsIgnoreCase" using by content LastOrderStatus, by content "00",
+        "Adding a second order returns Successful status".
+    move SecondOrderId to OrderId of OrderExpected
+
+    call "Orders" using by content "GetOrderById",
+        by reference OrderReturned, by content SecondOrderId,
+        by reference LastOrderStatus,
+        by content zero,
+        by reference OrderPage,
+        by reference NumberOfOrdersInPage.
+    call "AssertEquals" using by content OrderReturned, by content OrderExpected
+        by content "Result returns the correct details for second order".
+
+    call "Orders" using by content "GetOrdersByCustomerId",
+        by content OrderExpected, by reference FirstOrderId,
+        by reference LastOrderStatus,
+        by content CustomerId of OrderExpected,
+        by reference OrderPage,
+        by reference NumberOfOrdersInPage.
+    call "AssertEquals" using by content NumberOfOrdersInPage,
+        by content 2, "Both orders returned for the customer".
+
+    move "Credit Limited Co" to Name of TestCustomer
+    move "OX4 1JS" to Postcode of TestCustomer
+    move "01865430893" to Telephone of TestCustomer
+    move 15.00 to CreditLimit of TestCustomer
+    call "Customers" using by content "AddCustomer",
+        by content TestCustomer, by reference TestCustomerRecordId,
+        by content 0, by reference LastCustomerStatus.
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "00",
+        "Adding a customer with a low credit limit returns Successful status".
+
+    move TestCustomerRecordId to CustomerId of OrderExpected
+    move 1 to OrderLineCount of OrderExpected
+    move "GADGET-99" to ProductCode of OrderLine of OrderExpected(1)
+    move "Over-limit gadget" to Description of OrderLine of OrderExpected(1)
+    move 2 to Quantity of OrderLine of OrderExpected(1)
+    move 10.00 to UnitPrice of OrderLine of OrderExpected(1)
+    call "Orders" using by content "AddOrder",
+        by content OrderExpected, by reference FirstOrderId,
+        by reference LastOrderStatus,
+        by content zero,
+        by reference OrderPage,
+        by reference NumberOfOrdersInPage.
+    call "AssertEqualsIgnoreCase" using by content LastOrderStatus, by content "90",
+        "Adding an order that breaches the customer's credit limit is rejected".
+
+    move 1 to Quantity of OrderLine of OrderExpected(1)
+    move 15.00 to UnitPrice of OrderLine of OrderExpected(1)
+    call "Orders" using by content "AddOrder",
+        by content OrderExpected, by reference SecondOrderId,
+        by reference LastOrderStatus,
+        by content zero,
+        by reference OrderPage,
+        by reference NumberOfOrdersInPage.
+    call "AssertEqualsIgnoreCase" using by content LastOrderStatus, by content "00",
+        "Adding an order exactly at the customer's credit limit is accepted".
+
+    call "Orders" using by content "ClearOrdersFile",
+        by content OrderExpected,
+        by reference FirstOrderId,
+        by reference LastOrderStatus,
+        by content zero,
+        by reference OrderPage,
+        by reference NumberOfOrdersInPage.
+
+    call "Customers" using by content "ClearCustomersFile",
+        by content TestCustomer,
+        by reference TestCustomerRecordId,
+        by reference LastCustomerStatus.
+
+    display spaces
+    display TestsPassedCount " passed, " TestsFailedCount " failed"
+
+    if TestsFailedCount is greater than zero
+        move 1 to return-code
+    end-if
+
+    stop run.
+
+end program OrdersTestUsingEvaluate.
