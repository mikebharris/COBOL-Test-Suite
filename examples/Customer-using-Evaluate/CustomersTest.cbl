@@ -1,38 +1,87 @@
 identification division.
-program-id. CustomersTest.
+program-id. CustomersTestUsingEvaluate.
 
 environment division.
 configuration section.
     repository.
         function all intrinsic.
+input-output section.
+    file-control.
+        select optional CustomerConfigFile assign to "Customers.cfg"
+            organization is line sequential.
 
 data division.
+file section.
+    fd CustomerConfigFile.
+    01 CustomerConfigRecord pic x(20).
+
 working-storage section.
 
+    copy TestRunCounters.
+
     copy Customer replacing Customer by CustomerExpected.
     copy Customer replacing Customer by CustomerReturned.
 
+    copy CustomerFixtures.
+
     01 FirstCustomerId  pic 9(4).
     01 SecondCustomerId pic 9(4).
     01 TempCustomerId   pic 9(4).
     01 NumberOfCustomersReturned pic 9(4).
+    01 LastCustomerStatus pic x(2).
+    01 ScanStartTime pic 9(8).
+    01 ScanEndTime   pic 9(8).
+    01 ScanElapsedTime pic 9(8).
+    01 MaximumScanElapsedTime pic 9(8) value 100.
+    01 NonExistentCustomerId pic 9(4) value 9999.
+    01 UniqueRunTimestamp pic 9(8).
+    01 SourceRowCustomerId pic 9(4).
+    01 ResubmittedCustomerId pic 9(4).
+    01 CustomerCountBeforeResubmit pic 9(4).
+    01 CustomerCountAfterResubmit pic 9(4).
 
 procedure division.
 
+    move zero to TestsPassedCount, TestsFailedCount
+    call "SetTestResultsProgram" using "CustomersTestUsingEvaluate"
+
+    accept UniqueRunTimestamp from time
+    string "EvalCust" delimited by size
+        UniqueRunTimestamp delimited by size
+        ".dat" delimited by size
+        into CustomerConfigRecord
+    end-string
+    open output CustomerConfigFile
+    write CustomerConfigRecord
+    close CustomerConfigFile
+
+    call "Customers" using by content "ClearCustomersFile",
+        by content CustomerExpected,
+        by reference TempCustomerId,
+        by reference NumberOfCustomersReturned.
+
     move "XtreamLab Internet Services" to Name of CustomerExpected
     move "16 Temple Street" to Address1 of CustomerExpected
     move "Oxford" to City of CustomerExpected
     move "OX4 1JS" to Postcode of CustomerExpected
     move "01865430893" to Telephone of CustomerExpected
     move "07811671893" to Mobile of CustomerExpected
-    move "Mike Harris" to Contact of CustomerExpected.
+    move 1 to ContactCount of CustomerExpected
+    move "Mike Harris" to ContactName of ContactEntry of CustomerExpected(1).
 
     call "Customers" using by content "AddCustomer",
-        by content CustomerExpected, by reference FirstCustomerId.
+        by content CustomerExpected, by reference FirstCustomerId,
+        by content 0, by reference LastCustomerStatus.
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "00",
+        "Adding a new customer returns Successful status".
+    move FirstCustomerId to CustomerId of CustomerExpected
+    move function upper-case(function trim(Name of CustomerExpected)) to NameKey of CustomerExpected
     call "Customers" using by content "GetCustomerById",
         by reference CustomerReturned, by content FirstCustomerId.
     call "AssertEquals" using by content CustomerReturned, by content CustomerExpected
         by content "Result returns the correct details for first customer".
+    call "AssertFieldsMatch" using by content CustomerReturned, by content CustomerExpected
+        by content "First customer's fields all match field-by-field".
 
     call "Customers" using by content "GetCustomerId",
         by content CustomerExpected,
@@ -41,10 +90,15 @@ procedure division.
         by content FirstCustomerId,
         concatenate("Successfully returned 1st id of ", FirstCustomerId).
 
-    move "Alex Stonor" to Contact of CustomerExpected.
+    move "Alex Stonor" to ContactName of ContactEntry of CustomerExpected(1).
     move "Broad Bean Productions" to Name of CustomerExpected
     call "Customers" using by content "AddCustomer",
-        by content CustomerExpected, by reference SecondCustomerId.
+        by content CustomerExpected, by reference SecondCustomerId,
+        by content 0, by reference LastCustomerStatus.
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "00",
+        "Adding a second customer returns Successful status".
+    move SecondCustomerId to CustomerId of CustomerExpected
+    move function upper-case(function trim(Name of CustomerExpected)) to NameKey of CustomerExpected
     call "Customers" using by content "GetCustomerById",
         by reference CustomerReturned, by content SecondCustomerId.
     call "AssertEquals" using by content CustomerReturned, by content CustomerExpected
@@ -58,7 +112,7 @@ procedure division.
         concatenate("Successfully returned 2nd id of ", SecondCustomerId).
 
     move "XtreamLab Internet Services" to Name of CustomerExpected
-    move "Mike Harris" to Contact of CustomerExpected.
+    move "Mike Harris" to ContactName of ContactEntry of CustomerExpected(1).
     call "Customers" using by content "GetCustomerId",
         by content CustomerExpected,
         by reference TempCustomerId.
@@ -69,7 +123,10 @@ procedure division.
     move "XtreamLab Internet Services Ltd" to Name of CustomerExpected
     call "Customers" using by content "UpdateCustomerById",
         by content CustomerExpected,
-        by content FirstCustomerId.
+        by content FirstCustomerId,
+        by content 0, by reference LastCustomerStatus.
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "00",
+        "Updating an existing customer returns Successful status".
     call "Customers" using by content "GetCustomerId",
         by content CustomerExpected,
         by reference TempCustomerId.
@@ -79,7 +136,10 @@ procedure division.
 
     call "Customers" using by content "DeleteCustomerById"
         by content CustomerExpected,
-        by content FirstCustomerId.
+        by content FirstCustomerId,
+        by content 0, by reference LastCustomerStatus.
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "00",
+        "Deleting an existing customer returns Successful status".
     call "Customers" using by content "GetCustomerId",
         by content CustomerExpected,
         by reference TempCustomerId.
@@ -87,13 +147,124 @@ procedure division.
         by content FirstCustomerId,
         concatenate("Delete successful, id no longer exists").
 
+    call "Customers" using by content "GetCustomerById",
+        by reference CustomerReturned, by content NonExistentCustomerId.
+    call "AssertEquals" using by content CustomerId of CustomerReturned, by content 0,
+        "Looking up a customer id that was never created returns an empty record".
+
+    call "Customers" using by content "UpdateCustomerById",
+        by content CustomerExpected,
+        by content NonExistentCustomerId,
+        by content 0, by reference LastCustomerStatus.
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "23",
+        "Updating a customer id that was never created returns NoSuchRecord status".
+
+    call "Customers" using by content "DeleteCustomerById"
+        by content CustomerExpected,
+        by content NonExistentCustomerId,
+        by content 0, by reference LastCustomerStatus.
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "23",
+        "Deleting a customer id that was never created returns NoSuchRecord status".
+
+    accept ScanStartTime from time
     call "Customers" using by content "GetNumberOfCustomers",
         by content CustomerExpected,
         by reference TempCustomerId,
         by reference NumberOfCustomersReturned.
+    accept ScanEndTime from time
+    compute ScanElapsedTime = ScanEndTime - ScanStartTime
     call "AssertEquals" using by content NumberOfCustomersReturned,
-        by content 2, by content "Number of customers returned is 2".
+        by content 1, by content "Number of customers returned is 1".
+    call "AssertExecutesWithin" using by content ScanElapsedTime,
+        by content MaximumScanElapsedTime,
+        "GetNumberOfCustomers scan completes within the allowed time".
+
+    move 3 to CustomerFixtureCount
+    move "Acme Trading Co"    to FixtureName(1)
+    move "1 Acme Way"         to FixtureAddress1(1)
+    move "Bristol"            to FixtureCity(1)
+    move "BS1 1AA"            to FixturePostcode(1)
+    move 441179460001         to FixtureTelephone(1)
+    move "Wayne Enterprises"  to FixtureName(2)
+    move "1007 Mountain Drive" to FixtureAddress1(2)
+    move "Gotham"             to FixtureCity(2)
+    move "GC1 1GC"            to FixturePostcode(2)
+    move 441212345678         to FixtureTelephone(2)
+    move "Sirius Cybernetics" to FixtureName(3)
+    move "42 Douglas Way"     to FixtureAddress1(3)
+    move "Cambridge"          to FixtureCity(3)
+    move "CB1 1AA"            to FixturePostcode(3)
+    move 441223456789         to FixtureTelephone(3)
+
+    perform varying CustomerFixtureIndex from 1 by 1
+        until CustomerFixtureIndex is greater than CustomerFixtureCount
+
+        initialize CustomerExpected
+        move FixtureName(CustomerFixtureIndex)      to Name of CustomerExpected
+        move FixtureAddress1(CustomerFixtureIndex)  to Address1 of CustomerExpected
+        move FixtureCity(CustomerFixtureIndex)      to City of CustomerExpected
+        move FixturePostcode(CustomerFixtureIndex)  to Postcode of CustomerExpected
+        move FixtureTelephone(CustomerFixtureIndex) to Telephone of CustomerExpected
+
+        call "Customers" using by content "AddCustomer",
+            by content CustomerExpected, by reference TempCustomerId,
+            by content 0, by reference LastCustomerStatus
+        move TempCustomerId to CustomerId of CustomerExpected
+        move function upper-case(function trim(Name of CustomerExpected)) to NameKey of CustomerExpected
+        call "Customers" using by content "GetCustomerById",
+            by reference CustomerReturned, by content TempCustomerId
+        call "AssertEquals" using by content CustomerReturned, by content CustomerExpected
+            concatenate("Fixture customer matches: ", trim(FixtureName(CustomerFixtureIndex)))
+    end-perform
+
+    initialize CustomerExpected
+    move "Resubmission Test Co" to Name of CustomerExpected
+    move "1 Resubmit Road" to Address1 of CustomerExpected
+    move "Resubmitville" to City of CustomerExpected
+    move "RS1 1RS" to Postcode of CustomerExpected
+    move "01234500001" to Telephone of CustomerExpected
+    move "SRC-ROW-100" to SourceRowId of CustomerExpected
+    call "Customers" using by content "AddCustomer",
+        by content CustomerExpected, by reference SourceRowCustomerId,
+        by content 0, by reference LastCustomerStatus.
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "00",
+        "Adding a customer tagged with a SourceRowId returns Successful status".
+
+    call "Customers" using by content "GetNumberOfCustomers",
+        by content CustomerExpected,
+        by reference TempCustomerId,
+        by reference CustomerCountBeforeResubmit.
+
+    move "Resubmission Test Co Ltd" to Name of CustomerExpected
+    move "SRC-ROW-100" to SourceRowId of CustomerExpected
+    call "Customers" using by content "AddCustomer",
+        by content CustomerExpected, by reference ResubmittedCustomerId,
+        by content 0, by reference LastCustomerStatus.
+    call "AssertEqualsIgnoreCase" using by content LastCustomerStatus, by content "00",
+        "Resubmitting the same SourceRowId returns Successful status".
+    call "AssertEquals" using by content ResubmittedCustomerId, by content SourceRowCustomerId,
+        "Resubmitting the same SourceRowId returns the original record's id".
+
+    call "Customers" using by content "GetNumberOfCustomers",
+        by content CustomerExpected,
+        by reference TempCustomerId,
+        by reference CustomerCountAfterResubmit.
+    call "AssertEquals" using by content CustomerCountAfterResubmit,
+        by content CustomerCountBeforeResubmit,
+        "Resubmitting the same SourceRowId does not add a new record".
+
+    call "Customers" using by content "ClearCustomersFile",
+        by content CustomerExpected,
+        by reference TempCustomerId,
+        by reference NumberOfCustomersReturned.
+
+    display spaces
+    display TestsPassedCount " passed, " TestsFailedCount " failed"
+
+    if TestsFailedCount is greater than zero
+        move 1 to return-code
+    end-if
 
     stop run.
 
-end program CustomersTest.
+end program CustomersTestUsingEvaluate.
