@@ -8,12 +8,52 @@ configuration section.
 
 input-output section.
     file-control.
-        select optional CustomersFile assign to "Customers.dat"
-            organization is relative
+        select optional CustomersFile assign to CustomerFileName
+            organization is indexed
             access mode is dynamic
-            relative key is CustomerId
+            lock mode is exclusive
+            record key is CustomerId of CustomerRecord
+            alternate record key is NameKey of CustomerRecord with duplicates
             file status is CustomerStatus.
 
+        select optional CustomerIdControlFile assign to CustomerIdControlFileName
+            organization is relative
+            access mode is dynamic
+            relative key is ControlRecordKey
+            file status is ControlFileStatus.
+
+        select optional CustomerHistoryFile assign to CustomerHistoryFileName
+            organization is line sequential.
+
+        select optional CsvImportFile assign to CsvImportFileName
+            organization is line sequential.
+
+        select optional CsvExportFile assign to CsvExportFileName
+            organization is line sequential.
+
+        select optional CsvImportCheckpointFile assign to CsvImportCheckpointFileName
+            organization is relative
+            access mode is dynamic
+            relative key is ControlRecordKey
+            file status is ControlFileStatus.
+
+        select optional CustomerConfigFile assign to "Customers.cfg"
+            organization is line sequential
+            file status is ConfigFileStatus.
+
+        select optional CustomerArchiveFile assign to CustomerArchiveFileName
+            organization is line sequential.
+
+        select optional CountryReferenceFile assign to "Countries.ref"
+            organization is line sequential
+            file status is CountryReferenceFileStatus.
+
+        select optional CustomerReconciliationFile assign to CustomerReconciliationFileName
+            organization is relative
+            access mode is dynamic
+            relative key is ControlRecordKey
+            file status is ControlFileStatus.
+
 data division.
 file section.
     fd CustomersFile.
@@ -21,66 +61,534 @@ file section.
             ==CustomerRecord.
             88 EndOfCustomersFile value high-values==.
 
+    fd CustomerIdControlFile.
+        01 CustomerIdControlRecord.
+            02 LastIssuedCustomerId pic 9(4) value zeroes.
+
+    fd CustomerHistoryFile.
+        01 CustomerHistoryRecord pic x(200).
+
+    fd CsvImportFile.
+        01 CsvImportRecord pic x(300).
+            88 EndOfCsvImportFile value high-values.
+
+    fd CsvExportFile.
+        01 CsvExportRecord pic x(300).
+
+    fd CsvImportCheckpointFile.
+        01 CsvImportCheckpointRecord.
+            02 LastCheckpointedRowNumber pic 9(8) value zeroes.
+
+    fd CustomerConfigFile.
+        01 CustomerConfigRecord pic x(20).
+
+    fd CustomerArchiveFile.
+        copy Customer replacing Customer by CustomerArchiveRecord.
+
+    fd CountryReferenceFile.
+        01 CountryReferenceRecord pic x(20).
+            88 EndOfCountryReferenceFile value high-values.
+
+    fd CustomerReconciliationFile.
+        01 CustomerReconciliationRecord.
+            02 PreviousControlTotal  pic 9(6) value zeroes.
+            02 CustomersAddedToday   pic 9(6) value zeroes.
+            02 CustomersDeletedToday pic 9(6) value zeroes.
+
 working-storage section.
 01 CustomerStatus   pic x(2).
     88 Successful   value "00".
     88 RecordExists value "22".
     88 NoSuchRecord value "23".
+    88 InvalidData  value "90".
+    88 FileLocked   value "91".
 
-01 CurrentTime.
-    02 filler   pic 9(4).
-    02 Seed     pic 9(4).
+01 CustomersFileLockRetryCount pic 99 value zeroes.
+01 CustomersFileLockMaxRetries pic 99 value 10.
 
-01 CustomerId   pic 9(4) value zeroes.
+01 ControlFileStatus pic x(2).
+    88 ControlRecordMissing value "23".
+
+01 ControlRecordKey pic 9(1) value 1.
+
+01 ConfigFileStatus pic x(2).
+
+01 CountryReferenceFileStatus pic x(2).
+01 MaxCountryReferenceEntries pic 9(3) value 100.
+01 NumberOfCountryReferenceEntries pic 9(3) value zeroes.
+01 CountryReferenceIndex pic 9(3) value zeroes.
+01 CountryReferenceTable.
+    02 CountryReferenceEntry occurs 100 times.
+        03 CountryReferenceName pic x(20) value spaces.
+01 CountryReferenceLoaded pic x value "N".
+    88 IsCountryReferenceLoaded value "Y".
+01 CountryValid pic x value "Y".
+    88 IsCountryValid value "Y".
+
+01 CustomerFound   pic x value "N".
+    88 IsCustomerFound value "Y".
+01 NormalisedSearchName pic x(50).
+
+01 CustomerFileName pic x(20) value "Customers.dat".
+01 CustomerIdControlFileName pic x(20) value "Customers.ctl".
+01 CustomerHistoryFileName pic x(20) value "Customers.his".
+01 CustomerArchiveFileName pic x(20) value "Customers.arc".
+01 CustomerReconciliationFileName pic x(20) value "Customers.rec".
+01 ReconciliationActivityType pic x(6) value spaces.
+01 ArchiveTodayInteger  pic 9(7) value zeroes.
+01 ArchiveCutoffInteger pic 9(7) value zeroes.
+01 ArchiveCutoffDate    pic 9(8) value zeroes.
+
+01 BackupFileName   pic x(32) value "Customers.bak".
+01 DatedBackupFileName pic x(40) value spaces.
+01 BackupGenerationDate pic 9(8) value zeroes.
+
+01 CustomerConfigFileName pic x(32) value "Customers.cfg".
+
+01 CsvImportFileName pic x(40) value spaces.
+01 CsvExportFileName pic x(40) value spaces.
+01 CsvImportCheckpointFileName pic x(40) value spaces.
+01 CsvImportRowNumber pic 9(8) value zeroes.
+
+01 CustomerListingLine pic x(100) value spaces.
+01 CreditControlLine   pic x(100) value spaces.
+
+01 MaxCustomerPageEntries pic 9(4) value 50.
+
+01 NormalisedSearchPattern pic x(50) value spaces.
+01 NormalisedCustomerName  pic x(50) value spaces.
+01 SearchPatternLength     pic 9(2) value zeroes.
+01 SearchPatternTallyCount pic 9(4) value zeroes.
+
+01 MaxContactEntries pic 9 value 5.
+01 HistoryContactIndex pic 9 value zero.
+01 PrimaryContactName  pic x(20) value spaces.
+
+01 CsvCustomerFields.
+    02 CsvCustomerId            pic x(6).
+    02 CsvName                  pic x(50).
+    02 CsvAddress1              pic x(20).
+    02 CsvAddress2              pic x(20).
+    02 CsvAddress3              pic x(20).
+    02 CsvCity                  pic x(20).
+    02 CsvCounty                pic x(20).
+    02 CsvCountry               pic x(20).
+    02 CsvPostcode              pic x(10).
+    02 CsvCurrencyCode          pic x(3).
+    02 CsvTelephone             pic x(12).
+    02 CsvMobile                pic x(12).
+    02 CsvEmail                 pic x(50).
+    02 CsvPreferredContactMethod pic x(1).
+    02 CsvCategory              pic x(12).
+    02 CsvContact               pic x(20).
+    02 CsvVATRegistered         pic x(1).
+    02 CsvVATRate               pic x(4).
+    02 CsvVATRegistrationNumber pic x(12).
+    02 CsvCreditDays            pic x(2).
+    02 CsvCreditLimit           pic x(11).
+    02 CsvDeletedFlag           pic x(1).
+    02 CsvDeletedDate           pic x(8).
+
+01 CustomerDataValid pic x value "Y".
+    88 IsCustomerDataValid value "Y".
+
+01 NormalisedPostcode pic x(10).
+01 PostcodeOutward    pic x(4).
+01 PostcodeInward     pic x(3).
+01 PostcodeFormatValid pic x value "Y".
+    88 IsPostcodeFormatValid value "Y".
+
+01 MinimumValidPhoneNumber pic 9(12) value 1000000000.
+01 DuplicatePhoneFound pic x value "N".
+    88 IsDuplicatePhoneFound value "Y".
+01 DuplicatePhoneCustomerId pic 9(4) value zeroes.
+01 SourceRowIdFound pic x value "N".
+    88 IsSourceRowIdFound value "Y".
+
+copy Customer replacing Customer by ==CustomerRecordBeforeChange==.
+
+01 SurvivorFound pic x value "N".
+    88 IsSurvivorFound value "Y".
+01 LoserFound    pic x value "N".
+    88 IsLoserFound value "Y".
+copy Customer replacing Customer by ==SurvivorCustomerRecord==.
+copy Customer replacing Customer by ==LoserCustomerRecord==.
+
+01 HistoryAction     pic x(6) value spaces.
+01 HistoryFieldName  pic x(20) value spaces.
+01 HistoryOldValue   pic x(50) value spaces.
+01 HistoryNewValue   pic x(50) value spaces.
+01 HistoryEditedAmount pic z(7)9.99 value zeroes.
+01 HistoryDate       pic 9(8) value zeroes.
+01 HistoryTime       pic 9(8) value zeroes.
 
 linkage section.
 01 Command pic x any length.
 copy Customer replacing Customer by ThisCustomer.
 01 CustomerRecordId pic 9999 value zeroes.
 01 NumberOfCustomers pic 9999 value zeroes.
+01 ReturnedCustomerStatus pic x(2) value spaces.
+01 CsvFileName pic x(40) value spaces.
+01 ImportedCustomerCount pic 9(4) value zeroes.
+01 ExportedCustomerCount pic 9(4) value zeroes.
+01 CreditDaysThreshold pic 99 value zeroes.
+01 LoserCustomerId pic 9(4) value zeroes.
+01 ArchiveRetentionDaysThreshold pic 9(4) value zeroes.
+01 ArchivedCustomerCount pic 9(4) value zeroes.
+01 CategoryFilter pic x(12) value spaces.
+01 SearchNamePattern pic x(50) value spaces.
+01 ExpectedCustomerCount pic 9(4) value zeroes.
+01 PageSize pic 9(4) value zeroes.
+01 NumberOfCustomersInPage pic 9(4) value zeroes.
+01 CustomerPage.
+    02 CustomerPageEntry occurs 50 times.
+        copy Customer replacing
+            ==01== by ==03==
+            ==02== by ==04==
+            ==03== by ==05==
+            ==Customer== by ==CustomerPageRecord==.
 
-procedure division using Command, ThisCustomer, CustomerRecordId, NumberOfCustomers.
+01 MaxRegionEntries pic 9(3) value 100.
+01 NumberOfRegions  pic 9(3) value zeroes.
+01 RegionIndex      pic 9(3) value zeroes.
+01 RegionTable.
+    02 RegionEntry occurs 100 times.
+        03 RegionCounty        pic x(20) value spaces.
+        03 RegionCountry       pic x(20) value spaces.
+        03 RegionCustomerCount pic 9(6) value zeroes.
+01 RegionFound pic x value "N".
+    88 IsRegionFound value "Y".
+01 RegionReportLine pic x(100) value spaces.
 
-    open i-o CustomersFile
-    evaluate trim(Command)
-        when "AddCustomer" perform AddCustomer
-        when "GetCustomerById" perform GetCustomerById
-        when "GetCustomerId" perform GetCustomerIdByName
-        when "UpdateCustomerById" perform UpdateCustomerById
-        when "DeleteCustomerById" perform DeleteCustomerById
-        when "GetNumberOfCustomers" perform GetNumberOfCustomers
-        when other display "unknown command " Command
-    end-evaluate
-    close CustomersFile
-    call "C$COPY" using "Customers.dat", "Customers.bak", 0
+01 MaxCategoryEntries pic 9(3) value 100.
+01 NumberOfCategories pic 9(3) value zeroes.
+01 CategoryIndex      pic 9(3) value zeroes.
+01 CategoryTable.
+    02 CategoryEntry occurs 100 times.
+        03 CategoryName        pic x(12) value spaces.
+        03 CategoryCustomerCount pic 9(6) value zeroes.
+01 CategoryFound pic x value "N".
+    88 IsCategoryFound value "Y".
+01 CategoryReportLine pic x(100) value spaces.
+
+procedure division using Command, ThisCustomer, CustomerRecordId, NumberOfCustomers,
+        ReturnedCustomerStatus, CsvFileName, ImportedCustomerCount, ExportedCustomerCount,
+        PageSize, CustomerPage, NumberOfCustomersInPage, CreditDaysThreshold, LoserCustomerId,
+        ArchiveRetentionDaysThreshold, ArchivedCustomerCount, CategoryFilter, SearchNamePattern,
+        ExpectedCustomerCount.
+
+    perform LoadCustomerFileNameFromConfig
+    perform OpenCustomersFileExclusive
+    if not FileLocked
+        evaluate trim(Command)
+            when "AddCustomer"
+                perform BuildDatedBackupFileName
+                call "C$COPY" using CustomerFileName, DatedBackupFileName, 0
+                perform AddCustomer
+            when "GetCustomerById" perform GetCustomerById
+            when "GetCustomerId" perform GetCustomerIdByName
+            when "UpdateCustomerById"
+                perform BuildDatedBackupFileName
+                call "C$COPY" using CustomerFileName, DatedBackupFileName, 0
+                perform UpdateCustomerById
+            when "DeleteCustomerById"
+                perform BuildDatedBackupFileName
+                call "C$COPY" using CustomerFileName, DatedBackupFileName, 0
+                perform DeleteCustomerById
+            when "ArchiveDeletedCustomers"
+                perform BuildDatedBackupFileName
+                call "C$COPY" using CustomerFileName, DatedBackupFileName, 0
+                perform ArchiveDeletedCustomerRecords
+            when "GetNumberOfCustomers" perform GetNumberOfCustomers
+            when "ClearCustomersFile" perform ClearCustomersFile
+            when "ImportCustomersFromCSV"
+                perform BuildDatedBackupFileName
+                call "C$COPY" using CustomerFileName, DatedBackupFileName, 0
+                perform ImportCustomersFromCSV
+            when "ExportCustomersToCSV" perform ExportCustomersToCSV
+            when "CustomerListingReport" perform CustomerListingReport
+            when "GetCustomersPage" perform GetCustomersPage
+            when "SearchCustomersByNamePattern" perform SearchCustomersByNamePattern
+            when "CreditControlReport" perform CreditControlReport
+            when "MergeCustomers"
+                perform BuildDatedBackupFileName
+                call "C$COPY" using CustomerFileName, DatedBackupFileName, 0
+                perform MergeCustomerRecords
+            when "CustomersByRegionReport" perform CustomersByRegionReport
+            when "CustomersByCategoryReport" perform CustomersByCategoryReport
+            when "ReconcileCustomerFile" perform ReconcileCustomerFile
+            when other display "unknown command " Command
+        end-evaluate
+        close CustomersFile
+    else
+        move CustomerStatus to ReturnedCustomerStatus
+    end-if
 
     goback.
 
 AddCustomer.
     initialize CustomerRecordId
-    perform GetCustomerIdByName
-    if CustomerRecordId equal to zero
-        accept CurrentTime from time
-        move ThisCustomer to CustomerRecord
-        compute CustomerId = random(Seed)
-        compute CustomerId = (random * 9999) + 1
-        write CustomerRecord
-            invalid key
-                if RecordExists
-                    display "Record for " Name of ThisCustomer "  already exists"
-                else
-                    display "Error - status is " CustomerStatus
-                end-if
-        end-write
-        move CustomerId to CustomerRecordId
-    end-if
+    perform AddCustomerRecordOnly
+    move CustomerStatus to ReturnedCustomerStatus
     .
 EndAddCustomer.
 
+AddCustomerRecordOnly.
+    perform ValidateCustomerRecord
+    if IsCustomerDataValid
+        move zeroes to CustomerRecordId
+        if SourceRowId of ThisCustomer not equal to spaces
+            perform CheckForDuplicateSourceRowId
+        end-if
+        if CustomerRecordId equal to zero
+            perform GetCustomerIdByName
+        end-if
+        if CustomerRecordId equal to zero
+            perform CheckForDuplicatePhoneNumber
+            move ThisCustomer to CustomerRecord
+            move function upper-case(function trim(Name of CustomerRecord)) to NameKey of CustomerRecord
+            perform AllocateNextCustomerId
+            write CustomerRecord
+                invalid key
+                    if RecordExists
+                        display "Record for " Name of ThisCustomer "  already exists"
+                    else
+                        display "Error - status is " CustomerStatus
+                    end-if
+                not invalid key
+                    initialize CustomerRecordBeforeChange
+                    move "ADD" to HistoryAction
+                    perform RecordCustomerHistory
+                    move "ADD" to ReconciliationActivityType
+                    perform IncrementReconciliationActivity
+            end-write
+            move CustomerId of CustomerRecord to CustomerRecordId
+        else
+            if IsSourceRowIdFound
+                set Successful to true
+            else
+                set RecordExists to true
+            end-if
+        end-if
+    end-if
+    .
+
+CheckForDuplicateSourceRowId.
+    move zeroes to CustomerId of CustomerRecord
+    move "N" to SourceRowIdFound
+    start CustomersFile
+        key is greater than CustomerId of CustomerRecord
+        invalid key
+            continue
+    end-start
+    read CustomersFile next record
+        at end set EndOfCustomersFile to true
+    end-read
+    perform until EndOfCustomersFile
+        or IsSourceRowIdFound
+        if IsNotDeleted of CustomerRecord
+            and SourceRowId of CustomerRecord equal to SourceRowId of ThisCustomer
+            move "Y" to SourceRowIdFound
+            move CustomerId of CustomerRecord to CustomerRecordId
+        end-if
+        if not IsSourceRowIdFound
+            read CustomersFile next record
+                at end set EndOfCustomersFile to true
+            end-read
+        end-if
+    end-perform
+    .
+
+CheckForDuplicatePhoneNumber.
+    move "N" to DuplicatePhoneFound
+    move zeroes to DuplicatePhoneCustomerId
+    move zeroes to CustomerId of CustomerRecord
+    start CustomersFile
+        key is greater than CustomerId of CustomerRecord
+        invalid key
+            continue
+    end-start
+    read CustomersFile next record
+        at end set EndOfCustomersFile to true
+    end-read
+    perform until EndOfCustomersFile
+        or IsDuplicatePhoneFound
+        if IsNotDeleted of CustomerRecord
+            and ((Telephone of ThisCustomer equal to Telephone of CustomerRecord)
+                or (Mobile of ThisCustomer not equal to zero
+                    and Mobile of ThisCustomer equal to Mobile of CustomerRecord))
+            move "Y" to DuplicatePhoneFound
+            move CustomerId of CustomerRecord to DuplicatePhoneCustomerId
+        end-if
+        if not IsDuplicatePhoneFound
+            read CustomersFile next record
+                at end set EndOfCustomersFile to true
+            end-read
+        end-if
+    end-perform
+    if IsDuplicatePhoneFound
+        display "Warning: possible duplicate account - phone number already used by customer id "
+            DuplicatePhoneCustomerId
+    end-if
+    .
+
+ImportCustomersFromCSV.
+    move CsvFileName to CsvImportFileName
+    move CsvFileName to CsvImportCheckpointFileName
+    inspect CsvImportCheckpointFileName replacing all ".csv" by ".ckp"
+    move zeroes to ImportedCustomerCount
+    move zeroes to CsvImportRowNumber
+    open input CsvImportFile
+    perform OpenCsvImportCheckpointFile
+    read CsvImportFile
+        at end set EndOfCsvImportFile to true
+    end-read
+    perform until EndOfCsvImportFile
+        add 1 to CsvImportRowNumber
+        if CsvImportRowNumber is greater than LastCheckpointedRowNumber
+            perform ParseCsvRecordIntoThisCustomer
+            initialize CustomerRecordId
+            perform AddCustomerRecordOnly
+            if Successful
+                add 1 to ImportedCustomerCount
+            end-if
+            move CsvImportRowNumber to LastCheckpointedRowNumber
+            rewrite CsvImportCheckpointRecord
+        end-if
+        read CsvImportFile
+            at end set EndOfCsvImportFile to true
+        end-read
+    end-perform
+    close CsvImportFile
+    move zeroes to LastCheckpointedRowNumber
+    rewrite CsvImportCheckpointRecord
+    close CsvImportCheckpointFile
+    move CustomerStatus to ReturnedCustomerStatus
+    .
+
+ExportCustomersToCSV.
+    move CsvFileName to CsvExportFileName
+    move zeroes to ExportedCustomerCount
+    open output CsvExportFile
+    read CustomersFile next record
+        at end set EndOfCustomersFile to true
+    end-read
+    perform until EndOfCustomersFile
+        perform BuildCsvExportRecord
+        write CsvExportRecord
+        add 1 to ExportedCustomerCount
+        read CustomersFile next record
+            at end set EndOfCustomersFile to true
+        end-read
+    end-perform
+    close CsvExportFile
+    .
+
+ParseCsvRecordIntoThisCustomer.
+    unstring CsvImportRecord delimited by ","
+        into CsvCustomerId, CsvName, CsvAddress1, CsvAddress2, CsvAddress3,
+            CsvCity, CsvCounty, CsvCountry, CsvPostcode, CsvCurrencyCode, CsvTelephone,
+            CsvMobile, CsvEmail, CsvPreferredContactMethod, CsvCategory, CsvContact, CsvVATRegistered,
+            CsvVATRate, CsvVATRegistrationNumber,
+            CsvCreditDays, CsvCreditLimit, CsvDeletedFlag, CsvDeletedDate
+    end-unstring
+
+    initialize ThisCustomer
+    move CsvName                  to Name of ThisCustomer
+    move CsvAddress1              to Address1 of ThisCustomer
+    move CsvAddress2              to Address2 of ThisCustomer
+    move CsvAddress3              to Address3 of ThisCustomer
+    move CsvCity                  to City of ThisCustomer
+    move CsvCounty                to County of ThisCustomer
+    move CsvCountry               to Country of ThisCustomer
+    move CsvPostcode              to Postcode of ThisCustomer
+    move CsvCurrencyCode          to CurrencyCode of ThisCustomer
+    move CsvTelephone             to Telephone of ThisCustomer
+    move CsvMobile                to Mobile of ThisCustomer
+    move CsvEmail                  to Email of ThisCustomer
+    if CsvPreferredContactMethod not equal to spaces
+        move CsvPreferredContactMethod to PreferredContactMethod of ThisCustomer
+    end-if
+    if CsvCategory not equal to spaces
+        move CsvCategory to CustomerCategory of ThisCustomer
+    end-if
+    if CsvContact not equal to spaces
+        move 1 to ContactCount of ThisCustomer
+        move CsvContact to ContactName of ContactEntry of ThisCustomer(1)
+    end-if
+    move CsvVATRegistered         to VATRegistered of ThisCustomer
+    move CsvVATRate               to VATRate of ThisCustomer
+    move CsvVATRegistrationNumber to VATRegistrationNumber of ThisCustomer
+    move CsvCreditDays            to CreditDays of ThisCustomer
+    move CsvCreditLimit           to CreditLimit of ThisCustomer
+    if CsvDeletedFlag equal to spaces
+        move "N" to DeletedFlag of ThisCustomer
+    else
+        move CsvDeletedFlag to DeletedFlag of ThisCustomer
+    end-if
+    move CsvDeletedDate           to DeletedDate of ThisCustomer
+    .
+
+BuildCsvExportRecord.
+    move spaces to CsvExportRecord
+    move spaces to PrimaryContactName
+    if ContactCount of CustomerRecord is greater than zero
+        move ContactName of ContactEntry of CustomerRecord(1) to PrimaryContactName
+    end-if
+    string
+        CustomerId of CustomerRecord delimited by size
+        "," delimited by size
+        function trim(Name of CustomerRecord) delimited by size
+        "," delimited by size
+        function trim(Address1 of CustomerRecord) delimited by size
+        "," delimited by size
+        function trim(Address2 of CustomerRecord) delimited by size
+        "," delimited by size
+        function trim(Address3 of CustomerRecord) delimited by size
+        "," delimited by size
+        function trim(City of CustomerRecord) delimited by size
+        "," delimited by size
+        function trim(County of CustomerRecord) delimited by size
+        "," delimited by size
+        function trim(Country of CustomerRecord) delimited by size
+        "," delimited by size
+        function trim(Postcode of CustomerRecord) delimited by size
+        "," delimited by size
+        function trim(CurrencyCode of CustomerRecord) delimited by size
+        "," delimited by size
+        Telephone of CustomerRecord delimited by size
+        "," delimited by size
+        Mobile of CustomerRecord delimited by size
+        "," delimited by size
+        function trim(Email of CustomerRecord) delimited by size
+        "," delimited by size
+        PreferredContactMethod of CustomerRecord delimited by size
+        "," delimited by size
+        function trim(CustomerCategory of CustomerRecord) delimited by size
+        "," delimited by size
+        function trim(PrimaryContactName) delimited by size
+        "," delimited by size
+        VATRegistered of CustomerRecord delimited by size
+        "," delimited by size
+        VATRate of CustomerRecord delimited by size
+        "," delimited by size
+        function trim(VATRegistrationNumber of CustomerRecord) delimited by size
+        "," delimited by size
+        CreditDays of CustomerRecord delimited by size
+        "," delimited by size
+        CreditLimit of CustomerRecord delimited by size
+        "," delimited by size
+        DeletedFlag of CustomerRecord delimited by size
+        "," delimited by size
+        DeletedDate of CustomerRecord delimited by size
+        into CsvExportRecord
+    end-string
+    .
+
 GetCustomerById.
-    move CustomerRecordId to CustomerId
+    move CustomerRecordId to CustomerId of CustomerRecord
     start CustomersFile
-        key is equal to CustomerId
+        key is equal to CustomerId of CustomerRecord
         invalid key
             initialize ThisCustomer
         not invalid key
@@ -90,60 +598,961 @@ GetCustomerById.
     .
 
 GetCustomerIdByName.
-    initialize CustomerRecordId, CustomerId
+    initialize CustomerRecordId
+    move "N" to CustomerFound
+    move function upper-case(function trim(Name of ThisCustomer)) to NormalisedSearchName
+    move NormalisedSearchName to NameKey of CustomerRecord
+    start CustomersFile
+        key is equal to NameKey of CustomerRecord
+        invalid key
+            continue
+        not invalid key
+            read CustomersFile next record
+                at end set EndOfCustomersFile to true
+            end-read
+            perform until EndOfCustomersFile
+                or IsCustomerFound
+                or NameKey of CustomerRecord not equal to NormalisedSearchName
+                if IsNotDeleted of CustomerRecord
+                    move "Y" to CustomerFound
+                    move CustomerId of CustomerRecord to CustomerRecordId
+                else
+                    read CustomersFile next record
+                        at end set EndOfCustomersFile to true
+                    end-read
+                end-if
+            end-perform
+    end-start
+    .
+
+UpdateCustomerById.
+
+    perform ValidateCustomerRecord
+    if IsCustomerDataValid
+        move CustomerRecordId to CustomerId of CustomerRecord
+        start CustomersFile
+            key is equal to CustomerId of CustomerRecord
+            invalid key
+                set NoSuchRecord to true
+                display "No such record for id of " CustomerRecordId
+            not invalid key
+                read CustomersFile
+                if IsDeleted of CustomerRecord
+                    set NoSuchRecord to true
+                    display "Customer id " CustomerRecordId " is deleted; not updating"
+                else
+                    move CustomerRecord to CustomerRecordBeforeChange
+                    move ThisCustomer to CustomerRecord
+                    move function upper-case(function trim(Name of CustomerRecord)) to NameKey of CustomerRecord
+                    rewrite CustomerRecord
+                    move "UPDATE" to HistoryAction
+                    perform RecordCustomerHistory
+                end-if
+        end-start
+    end-if
+    move CustomerStatus to ReturnedCustomerStatus
+    .
+
+DeleteCustomerById.
+    move CustomerRecordId to CustomerId of CustomerRecord
+    start CustomersFile
+        key is equal to CustomerId of CustomerRecord
+        invalid key
+            set NoSuchRecord to true
+            display "Invalid customer id; not deleting"
+        not invalid key
+            read CustomersFile
+            if IsDeleted of CustomerRecord
+                set NoSuchRecord to true
+                display "Customer id " CustomerRecordId " already deleted"
+            else
+                move CustomerRecord to CustomerRecordBeforeChange
+                set IsDeleted of CustomerRecord to true
+                accept DeletedDate of CustomerRecord from date yyyymmdd
+                rewrite CustomerRecord
+                move "DELETE" to HistoryAction
+                perform RecordCustomerHistory
+                move "DELETE" to ReconciliationActivityType
+                perform IncrementReconciliationActivity
+            end-if
+    end-start
+    move CustomerStatus to ReturnedCustomerStatus
+    .
+
+ArchiveDeletedCustomerRecords.
+    move zeroes to ArchivedCustomerCount
+    compute ArchiveTodayInteger =
+        function integer-of-date(function numval(function current-date(1:8)))
+    compute ArchiveCutoffInteger = ArchiveTodayInteger - ArchiveRetentionDaysThreshold
+    compute ArchiveCutoffDate = function numval(function date-of-integer(ArchiveCutoffInteger))
+    open extend CustomerArchiveFile
+    move zeroes to CustomerId of CustomerRecord
+    start CustomersFile
+        key is not less than CustomerId of CustomerRecord
+        invalid key
+            continue
+    end-start
     read CustomersFile next record
         at end set EndOfCustomersFile to true
     end-read
+    perform until EndOfCustomersFile
+        if IsDeleted of CustomerRecord
+            and DeletedDate of CustomerRecord is greater than zero
+            and DeletedDate of CustomerRecord is less than ArchiveCutoffDate
+            move CustomerRecord to CustomerArchiveRecord
+            write CustomerArchiveRecord
+            delete CustomersFile
+            add 1 to ArchivedCustomerCount
+        end-if
+        read CustomersFile next record
+            at end set EndOfCustomersFile to true
+        end-read
+    end-perform
+    close CustomerArchiveFile
+    .
 
+GetNumberOfCustomers.
+    initialize NumberOfCustomers
+    read CustomersFile next record
+        at end set EndOfCustomersFile to true
+    end-read
     perform until EndOfCustomersFile
-        or Name of ThisCustomer equal to Name of CustomerRecord
+        if IsNotDeleted of CustomerRecord
+            add 1 to NumberOfCustomers
+        end-if
         read CustomersFile next record
             at end set EndOfCustomersFile to true
         end-read
     end-perform
+    .
 
-    if Name of ThisCustomer equal to Name of CustomerRecord
-        move CustomerId to CustomerRecordId
+ReconcileCustomerFile.
+    perform CountCustomersForReconciliation
+    open i-o CustomerReconciliationFile
+    read CustomerReconciliationFile
+        invalid key
+            initialize CustomerReconciliationRecord
+    end-read
+    compute ExpectedCustomerCount =
+        PreviousControlTotal + CustomersAddedToday - CustomersDeletedToday
+    if NumberOfCustomers not equal to ExpectedCustomerCount
+        move "90" to CustomerStatus
+        display "Reconciliation discrepancy: expected " ExpectedCustomerCount
+            " but found " NumberOfCustomers
+    else
+        move "00" to CustomerStatus
+    end-if
+    move NumberOfCustomers to PreviousControlTotal
+    move zeroes to CustomersAddedToday
+    move zeroes to CustomersDeletedToday
+    if ControlRecordMissing
+        write CustomerReconciliationRecord
+    else
+        rewrite CustomerReconciliationRecord
     end-if
+    close CustomerReconciliationFile
+    move CustomerStatus to ReturnedCustomerStatus
     .
 
-UpdateCustomerById.
+CountCustomersForReconciliation.
+    initialize NumberOfCustomers
+    read CustomersFile next record
+        at end set EndOfCustomersFile to true
+    end-read
+    perform until EndOfCustomersFile
+        if IsNotDeleted of CustomerRecord
+            add 1 to NumberOfCustomers
+        end-if
+        read CustomersFile next record
+            at end set EndOfCustomersFile to true
+        end-read
+    end-perform
+    .
 
-    move CustomerRecordId to CustomerId
-    start CustomersFile
-        key is equal to CustomerId
+IncrementReconciliationActivity.
+    open i-o CustomerReconciliationFile
+    read CustomerReconciliationFile
         invalid key
-            if NoSuchRecord
-                display "No such record for id of " CustomerRecordId
+            initialize CustomerReconciliationRecord
+    end-read
+    evaluate ReconciliationActivityType
+        when "ADD"
+            add 1 to CustomersAddedToday
+        when "DELETE"
+            add 1 to CustomersDeletedToday
+    end-evaluate
+    if ControlRecordMissing
+        write CustomerReconciliationRecord
+    else
+        rewrite CustomerReconciliationRecord
+    end-if
+    close CustomerReconciliationFile
+    .
+
+ClearCustomersFile.
+    close CustomersFile
+    open output CustomersFile
+    close CustomersFile
+    open i-o CustomersFile
+    open output CustomerIdControlFile
+    close CustomerIdControlFile
+    .
+
+ValidateCustomerRecord.
+    move "Y" to CustomerDataValid
+    move spaces to CustomerStatus
+
+    move function upper-case(function trim(Postcode of ThisCustomer)) to NormalisedPostcode
+    if NormalisedPostcode equal to spaces
+        move "N" to CustomerDataValid
+        move "90" to CustomerStatus
+        display "Postcode is required"
+    else
+        perform ValidateUkPostcodeFormat
+        if not IsPostcodeFormatValid
+            move "N" to CustomerDataValid
+            move "90" to CustomerStatus
+            display "Invalid UK postcode format: '" function trim(Postcode of ThisCustomer) "'"
+        end-if
+    end-if
+
+    if IsCustomerDataValid
+        and IsVATRegistered of ThisCustomer
+        and VATRegistrationNumber of ThisCustomer equal to spaces
+        move "N" to CustomerDataValid
+        move "90" to CustomerStatus
+        display "VAT registration number is required when VAT registered"
+    end-if
+
+    if IsCustomerDataValid
+        perform ValidateCustomerCountry
+    end-if
+
+    if IsCustomerDataValid
+        and Telephone of ThisCustomer is less than MinimumValidPhoneNumber
+        move "N" to CustomerDataValid
+        move "90" to CustomerStatus
+        display "Telephone number is required and must be a full valid number"
+    end-if
+
+    if IsCustomerDataValid
+        and Mobile of ThisCustomer not equal to zero
+        and Mobile of ThisCustomer is less than MinimumValidPhoneNumber
+        move "N" to CustomerDataValid
+        move "90" to CustomerStatus
+        display "Invalid mobile number format: " Mobile of ThisCustomer
+    end-if
+    .
+
+ValidateCustomerCountry.
+    if not IsCountryReferenceLoaded
+        perform LoadCountryReferenceTable
+    end-if
+    if NumberOfCountryReferenceEntries is greater than zero
+        move "N" to CountryValid
+        move zero to CountryReferenceIndex
+        perform varying CountryReferenceIndex from 1 by 1
+            until CountryReferenceIndex is greater than NumberOfCountryReferenceEntries
+                or IsCountryValid
+            if function upper-case(function trim(Country of ThisCustomer))
+                equal to function upper-case(function trim(CountryReferenceName(CountryReferenceIndex)))
+                move "Y" to CountryValid
             end-if
-        not invalid key
-            move ThisCustomer to CustomerRecord
-            rewrite CustomerRecord
+        end-perform
+        if not IsCountryValid
+            move "N" to CustomerDataValid
+            move "90" to CustomerStatus
+            display "Invalid country: '" function trim(Country of ThisCustomer) "'"
+        end-if
+    end-if
+    .
+
+LoadCountryReferenceTable.
+    move zero to NumberOfCountryReferenceEntries
+    open input CountryReferenceFile
+    if CountryReferenceFileStatus equal to "00"
+        read CountryReferenceFile
+            at end set EndOfCountryReferenceFile to true
+        end-read
+        perform until EndOfCountryReferenceFile
+            or NumberOfCountryReferenceEntries equal to MaxCountryReferenceEntries
+            if CountryReferenceRecord not equal to spaces
+                add 1 to NumberOfCountryReferenceEntries
+                move CountryReferenceRecord to CountryReferenceName(NumberOfCountryReferenceEntries)
+            end-if
+            read CountryReferenceFile
+                at end set EndOfCountryReferenceFile to true
+            end-read
+        end-perform
+        close CountryReferenceFile
+    end-if
+    move "Y" to CountryReferenceLoaded
+    .
+
+ValidateUkPostcodeFormat.
+    move "Y" to PostcodeFormatValid
+    move spaces to PostcodeOutward, PostcodeInward
+    unstring NormalisedPostcode delimited by space
+        into PostcodeOutward, PostcodeInward
+    end-unstring
+
+    if PostcodeOutward equal to spaces or PostcodeInward equal to spaces
+        move "N" to PostcodeFormatValid
+    end-if
+
+    if IsPostcodeFormatValid
+        and (function length(function trim(PostcodeOutward)) < 2
+            or function length(function trim(PostcodeOutward)) > 4
+            or PostcodeOutward(1:1) is not alphabetic)
+        move "N" to PostcodeFormatValid
+    end-if
+
+    if IsPostcodeFormatValid
+        and (function length(function trim(PostcodeInward)) not equal to 3
+            or PostcodeInward(1:1) is not numeric
+            or PostcodeInward(2:1) is not alphabetic
+            or PostcodeInward(3:1) is not alphabetic)
+        move "N" to PostcodeFormatValid
+    end-if
+    .
+
+CreditControlReport.
+    perform PrintCreditControlHeadings
+    read CustomersFile next record
+        at end set EndOfCustomersFile to true
+    end-read
+    perform until EndOfCustomersFile
+        if IsNotDeleted of CustomerRecord
+            and CreditDays of CustomerRecord is greater than CreditDaysThreshold
+            perform PrintCreditControlLine
+        end-if
+        read CustomersFile next record
+            at end set EndOfCustomersFile to true
+        end-read
+    end-perform
+    move CustomerStatus to ReturnedCustomerStatus
+    .
+
+GetCustomersPage.
+    initialize CustomerPage
+    move zeroes to NumberOfCustomersInPage
+    move CustomerRecordId to CustomerId of CustomerRecord
+    start CustomersFile
+        key is greater than CustomerId of CustomerRecord
+        invalid key
+            continue
     end-start
+    read CustomersFile next record
+        at end set EndOfCustomersFile to true
+    end-read
+    perform until EndOfCustomersFile
+        or NumberOfCustomersInPage equal to PageSize
+        or NumberOfCustomersInPage equal to MaxCustomerPageEntries
+        if IsNotDeleted of CustomerRecord
+            add 1 to NumberOfCustomersInPage
+            move CustomerRecord to CustomerPageRecord(NumberOfCustomersInPage)
+        end-if
+        read CustomersFile next record
+            at end set EndOfCustomersFile to true
+        end-read
+    end-perform
     .
 
-DeleteCustomerById.
-    move CustomerRecordId to CustomerId
-    delete CustomersFile record
+SearchCustomersByNamePattern.
+    initialize CustomerPage
+    move zeroes to NumberOfCustomersInPage
+    move function upper-case(function trim(SearchNamePattern)) to NormalisedSearchPattern
+    compute SearchPatternLength = function length(function trim(SearchNamePattern))
+    move low-values to NameKey of CustomerRecord
+    start CustomersFile
+        key is not less than NameKey of CustomerRecord
         invalid key
-            display "Invalid customer id; not deleting"
-    end-delete
+            continue
+    end-start
+    read CustomersFile next record
+        at end set EndOfCustomersFile to true
+    end-read
+    perform until EndOfCustomersFile
+        or NumberOfCustomersInPage equal to MaxCustomerPageEntries
+        if IsNotDeleted of CustomerRecord
+            perform AccumulateNamePatternMatch
+        end-if
+        read CustomersFile next record
+            at end set EndOfCustomersFile to true
+        end-read
+    end-perform
     .
 
-GetNumberOfCustomers.
-    initialize NumberOfCustomers
+AccumulateNamePatternMatch.
+    move zero to SearchPatternTallyCount
+    if SearchPatternLength is greater than zero
+        move function upper-case(Name of CustomerRecord) to NormalisedCustomerName
+        inspect NormalisedCustomerName tallying SearchPatternTallyCount
+            for all NormalisedSearchPattern(1:SearchPatternLength)
+    end-if
+    if SearchPatternTallyCount is greater than zero
+        add 1 to NumberOfCustomersInPage
+        move CustomerRecord to CustomerPageRecord(NumberOfCustomersInPage)
+    end-if
+    .
+
+CustomerListingReport.
+    perform PrintCustomerListingHeadings
+    move low-values to NameKey of CustomerRecord
+    start CustomersFile
+        key is not less than NameKey of CustomerRecord
+        invalid key
+            continue
+    end-start
+    read CustomersFile next record
+        at end set EndOfCustomersFile to true
+    end-read
+    perform until EndOfCustomersFile
+        if IsNotDeleted of CustomerRecord
+            and (CategoryFilter equal to spaces
+                or CategoryFilter equal to CustomerCategory of CustomerRecord)
+            perform PrintCustomerListingLine
+        end-if
+        read CustomersFile next record
+            at end set EndOfCustomersFile to true
+        end-read
+    end-perform
+    move CustomerStatus to ReturnedCustomerStatus
+    .
+
+MergeCustomerRecords.
+    move "N" to SurvivorFound
+    move "N" to LoserFound
+
+    move CustomerRecordId to CustomerId of CustomerRecord
+    start CustomersFile
+        key is equal to CustomerId of CustomerRecord
+        invalid key
+            continue
+        not invalid key
+            read CustomersFile
+            if IsNotDeleted of CustomerRecord
+                move CustomerRecord to SurvivorCustomerRecord
+                move "Y" to SurvivorFound
+            end-if
+    end-start
+
+    move LoserCustomerId to CustomerId of CustomerRecord
+    start CustomersFile
+        key is equal to CustomerId of CustomerRecord
+        invalid key
+            continue
+        not invalid key
+            read CustomersFile
+            if IsNotDeleted of CustomerRecord
+                move CustomerRecord to LoserCustomerRecord
+                move "Y" to LoserFound
+            end-if
+    end-start
+
+    if IsSurvivorFound and IsLoserFound
+        and CustomerId of SurvivorCustomerRecord not equal to CustomerId of LoserCustomerRecord
+
+        if Telephone of SurvivorCustomerRecord equal to zero
+            move Telephone of LoserCustomerRecord to Telephone of SurvivorCustomerRecord
+        end-if
+        if Mobile of SurvivorCustomerRecord equal to zero
+            move Mobile of LoserCustomerRecord to Mobile of SurvivorCustomerRecord
+        end-if
+        if ContactCount of SurvivorCustomerRecord equal to zero
+            move ContactCount of LoserCustomerRecord to ContactCount of SurvivorCustomerRecord
+            perform varying HistoryContactIndex from 1 by 1
+                until HistoryContactIndex is greater than MaxContactEntries
+                move ContactEntry of LoserCustomerRecord(HistoryContactIndex)
+                    to ContactEntry of SurvivorCustomerRecord(HistoryContactIndex)
+            end-perform
+        end-if
+
+        move CustomerId of SurvivorCustomerRecord to CustomerId of CustomerRecord
+        start CustomersFile
+            key is equal to CustomerId of CustomerRecord
+            invalid key
+                continue
+            not invalid key
+                read CustomersFile
+                move CustomerRecord to CustomerRecordBeforeChange
+                move SurvivorCustomerRecord to CustomerRecord
+                rewrite CustomerRecord
+                move "UPDATE" to HistoryAction
+                perform RecordCustomerHistory
+        end-start
+
+        move CustomerId of LoserCustomerRecord to CustomerId of CustomerRecord
+        start CustomersFile
+            key is equal to CustomerId of CustomerRecord
+            invalid key
+                continue
+            not invalid key
+                read CustomersFile
+                move CustomerRecord to CustomerRecordBeforeChange
+                set IsDeleted of CustomerRecord to true
+                accept DeletedDate of CustomerRecord from date yyyymmdd
+                rewrite CustomerRecord
+                move "DELETE" to HistoryAction
+                perform RecordCustomerHistory
+                move "DELETE" to ReconciliationActivityType
+                perform IncrementReconciliationActivity
+        end-start
+
+        move "00" to CustomerStatus
+    else
+        move "90" to CustomerStatus
+        display "MergeCustomers: survivor or loser customer id not found, or same id given"
+    end-if
+    move CustomerStatus to ReturnedCustomerStatus
+    .
+
+CustomersByRegionReport.
+    move zeroes to NumberOfRegions
+    initialize RegionTable
     read CustomersFile next record
         at end set EndOfCustomersFile to true
     end-read
-    if not EndOfCustomersFile
-        add 1 to NumberOfCustomers
+    perform until EndOfCustomersFile
+        if IsNotDeleted of CustomerRecord
+            perform AccumulateRegionCount
+        end-if
+        read CustomersFile next record
+            at end set EndOfCustomersFile to true
+        end-read
+    end-perform
+    move CustomerStatus to ReturnedCustomerStatus
+    perform PrintCustomersByRegionReport
+    .
+
+AccumulateRegionCount.
+    move "N" to RegionFound
+    move zero to RegionIndex
+    perform varying RegionIndex from 1 by 1
+        until RegionIndex is greater than NumberOfRegions
+            or IsRegionFound
+        if County of CustomerRecord equal to RegionCounty(RegionIndex)
+            and Country of CustomerRecord equal to RegionCountry(RegionIndex)
+            move "Y" to RegionFound
+            add 1 to RegionCustomerCount(RegionIndex)
+        end-if
+    end-perform
+    if not IsRegionFound
+        and NumberOfRegions is less than MaxRegionEntries
+        add 1 to NumberOfRegions
+        move County of CustomerRecord to RegionCounty(NumberOfRegions)
+        move Country of CustomerRecord to RegionCountry(NumberOfRegions)
+        move 1 to RegionCustomerCount(NumberOfRegions)
     end-if
-    perform with test after until EndOfCustomersFile
+    .
+
+PrintCustomersByRegionReport.
+    display "Customer Count by Region Report"
+    display "County               Country              Count"
+    perform varying RegionIndex from 1 by 1
+        until RegionIndex is greater than NumberOfRegions
+        move spaces to RegionReportLine
+        string
+            RegionCounty(RegionIndex) delimited by size
+            " " delimited by size
+            RegionCountry(RegionIndex) delimited by size
+            " " delimited by size
+            RegionCustomerCount(RegionIndex) delimited by size
+            into RegionReportLine
+        end-string
+        display RegionReportLine
+    end-perform
+    .
+
+CustomersByCategoryReport.
+    move zeroes to NumberOfCategories
+    initialize CategoryTable
+    read CustomersFile next record
+        at end set EndOfCustomersFile to true
+    end-read
+    perform until EndOfCustomersFile
+        if IsNotDeleted of CustomerRecord
+            perform AccumulateCategoryCount
+        end-if
         read CustomersFile next record
             at end set EndOfCustomersFile to true
         end-read
-        add 1 to NumberOfCustomers
     end-perform
+    move CustomerStatus to ReturnedCustomerStatus
+    perform PrintCustomersByCategoryReport
+    .
+
+AccumulateCategoryCount.
+    move "N" to CategoryFound
+    move zero to CategoryIndex
+    perform varying CategoryIndex from 1 by 1
+        until CategoryIndex is greater than NumberOfCategories
+            or IsCategoryFound
+        if CustomerCategory of CustomerRecord equal to CategoryName(CategoryIndex)
+            move "Y" to CategoryFound
+            add 1 to CategoryCustomerCount(CategoryIndex)
+        end-if
+    end-perform
+    if not IsCategoryFound
+        and NumberOfCategories is less than MaxCategoryEntries
+        add 1 to NumberOfCategories
+        move CustomerCategory of CustomerRecord to CategoryName(NumberOfCategories)
+        move 1 to CategoryCustomerCount(NumberOfCategories)
+    end-if
+    .
+
+PrintCustomersByCategoryReport.
+    display "Customer Count by Category Report"
+    display "Category     Count"
+    perform varying CategoryIndex from 1 by 1
+        until CategoryIndex is greater than NumberOfCategories
+        move spaces to CategoryReportLine
+        string
+            CategoryName(CategoryIndex) delimited by size
+            " " delimited by size
+            CategoryCustomerCount(CategoryIndex) delimited by size
+            into CategoryReportLine
+        end-string
+        display CategoryReportLine
+    end-perform
+    .
+
+PrintCustomerListingHeadings.
+    display "Customer Listing Report"
+    display "Name                                               "
+        "Contact              Telephone     VATRate Email"
+        "                                              Prefers"
+    .
+
+PrintCustomerListingLine.
+    move spaces to CustomerListingLine
+    move spaces to PrimaryContactName
+    if ContactCount of CustomerRecord is greater than zero
+        move ContactName of ContactEntry of CustomerRecord(1) to PrimaryContactName
+    end-if
+    string
+        Name of CustomerRecord delimited by size
+        " " delimited by size
+        PrimaryContactName delimited by size
+        " " delimited by size
+        Telephone of CustomerRecord delimited by size
+        " " delimited by size
+        VATRate of CustomerRecord delimited by size
+        " " delimited by size
+        function trim(Email of CustomerRecord) delimited by size
+        " " delimited by size
+        PreferredContactMethod of CustomerRecord delimited by size
+        into CustomerListingLine
+    end-string
+    display CustomerListingLine
+    .
+
+PrintCreditControlHeadings.
+    display "Credit Control Report"
+    display "Name                                               "
+        "CreditDays  VATRegistered"
+    .
+
+PrintCreditControlLine.
+    move spaces to CreditControlLine
+    string
+        Name of CustomerRecord delimited by size
+        " " delimited by size
+        CreditDays of CustomerRecord delimited by size
+        " " delimited by size
+        VATRegistered of CustomerRecord delimited by size
+        into CreditControlLine
+    end-string
+    display CreditControlLine
+    .
+
+RecordCustomerHistory.
+    open extend CustomerHistoryFile
+    accept HistoryDate from date yyyymmdd
+    accept HistoryTime from time
+
+    if Name of CustomerRecord not equal to Name of CustomerRecordBeforeChange
+        move "Name" to HistoryFieldName
+        move Name of CustomerRecordBeforeChange to HistoryOldValue
+        move Name of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if Address1 of CustomerRecord not equal to Address1 of CustomerRecordBeforeChange
+        move "Address1" to HistoryFieldName
+        move Address1 of CustomerRecordBeforeChange to HistoryOldValue
+        move Address1 of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if Address2 of CustomerRecord not equal to Address2 of CustomerRecordBeforeChange
+        move "Address2" to HistoryFieldName
+        move Address2 of CustomerRecordBeforeChange to HistoryOldValue
+        move Address2 of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if Address3 of CustomerRecord not equal to Address3 of CustomerRecordBeforeChange
+        move "Address3" to HistoryFieldName
+        move Address3 of CustomerRecordBeforeChange to HistoryOldValue
+        move Address3 of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if City of CustomerRecord not equal to City of CustomerRecordBeforeChange
+        move "City" to HistoryFieldName
+        move City of CustomerRecordBeforeChange to HistoryOldValue
+        move City of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if County of CustomerRecord not equal to County of CustomerRecordBeforeChange
+        move "County" to HistoryFieldName
+        move County of CustomerRecordBeforeChange to HistoryOldValue
+        move County of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if Country of CustomerRecord not equal to Country of CustomerRecordBeforeChange
+        move "Country" to HistoryFieldName
+        move Country of CustomerRecordBeforeChange to HistoryOldValue
+        move Country of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if Postcode of CustomerRecord not equal to Postcode of CustomerRecordBeforeChange
+        move "Postcode" to HistoryFieldName
+        move Postcode of CustomerRecordBeforeChange to HistoryOldValue
+        move Postcode of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if CurrencyCode of CustomerRecord not equal to CurrencyCode of CustomerRecordBeforeChange
+        move "CurrencyCode" to HistoryFieldName
+        move CurrencyCode of CustomerRecordBeforeChange to HistoryOldValue
+        move CurrencyCode of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if Telephone of CustomerRecord not equal to Telephone of CustomerRecordBeforeChange
+        move "Telephone" to HistoryFieldName
+        move Telephone of CustomerRecordBeforeChange to HistoryOldValue
+        move Telephone of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if Mobile of CustomerRecord not equal to Mobile of CustomerRecordBeforeChange
+        move "Mobile" to HistoryFieldName
+        move Mobile of CustomerRecordBeforeChange to HistoryOldValue
+        move Mobile of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if Email of CustomerRecord not equal to Email of CustomerRecordBeforeChange
+        move "Email" to HistoryFieldName
+        move Email of CustomerRecordBeforeChange to HistoryOldValue
+        move Email of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if PreferredContactMethod of CustomerRecord
+            not equal to PreferredContactMethod of CustomerRecordBeforeChange
+        move "PreferredContactMethod" to HistoryFieldName
+        move PreferredContactMethod of CustomerRecordBeforeChange to HistoryOldValue
+        move PreferredContactMethod of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if CustomerCategory of CustomerRecord not equal to CustomerCategory of CustomerRecordBeforeChange
+        move "CustomerCategory" to HistoryFieldName
+        move CustomerCategory of CustomerRecordBeforeChange to HistoryOldValue
+        move CustomerCategory of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if ContactCount of CustomerRecord not equal to ContactCount of CustomerRecordBeforeChange
+        move "ContactCount" to HistoryFieldName
+        move ContactCount of CustomerRecordBeforeChange to HistoryOldValue
+        move ContactCount of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    perform varying HistoryContactIndex from 1 by 1
+        until HistoryContactIndex is greater than MaxContactEntries
+
+        if ContactName of ContactEntry of CustomerRecord(HistoryContactIndex)
+            not equal to ContactName of ContactEntry of CustomerRecordBeforeChange(HistoryContactIndex)
+            move "ContactName" to HistoryFieldName
+            move ContactName of ContactEntry of CustomerRecordBeforeChange(HistoryContactIndex) to HistoryOldValue
+            move ContactName of ContactEntry of CustomerRecord(HistoryContactIndex) to HistoryNewValue
+            perform WriteCustomerHistoryRow
+        end-if
+
+        if ContactRole of ContactEntry of CustomerRecord(HistoryContactIndex)
+            not equal to ContactRole of ContactEntry of CustomerRecordBeforeChange(HistoryContactIndex)
+            move "ContactRole" to HistoryFieldName
+            move ContactRole of ContactEntry of CustomerRecordBeforeChange(HistoryContactIndex) to HistoryOldValue
+            move ContactRole of ContactEntry of CustomerRecord(HistoryContactIndex) to HistoryNewValue
+            perform WriteCustomerHistoryRow
+        end-if
+
+        if ContactPhone of ContactEntry of CustomerRecord(HistoryContactIndex)
+            not equal to ContactPhone of ContactEntry of CustomerRecordBeforeChange(HistoryContactIndex)
+            move "ContactPhone" to HistoryFieldName
+            move ContactPhone of ContactEntry of CustomerRecordBeforeChange(HistoryContactIndex) to HistoryOldValue
+            move ContactPhone of ContactEntry of CustomerRecord(HistoryContactIndex) to HistoryNewValue
+            perform WriteCustomerHistoryRow
+        end-if
+    end-perform
+
+    if VATRegistered of CustomerRecord not equal to VATRegistered of CustomerRecordBeforeChange
+        move "VATRegistered" to HistoryFieldName
+        move VATRegistered of CustomerRecordBeforeChange to HistoryOldValue
+        move VATRegistered of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if VATRate of CustomerRecord not equal to VATRate of CustomerRecordBeforeChange
+        move "VATRate" to HistoryFieldName
+        move VATRate of CustomerRecordBeforeChange to HistoryEditedAmount
+        move HistoryEditedAmount to HistoryOldValue
+        move VATRate of CustomerRecord to HistoryEditedAmount
+        move HistoryEditedAmount to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if VATRegistrationNumber of CustomerRecord not equal to VATRegistrationNumber of CustomerRecordBeforeChange
+        move "VATRegistrationNumber" to HistoryFieldName
+        move VATRegistrationNumber of CustomerRecordBeforeChange to HistoryOldValue
+        move VATRegistrationNumber of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if CreditDays of CustomerRecord not equal to CreditDays of CustomerRecordBeforeChange
+        move "CreditDays" to HistoryFieldName
+        move CreditDays of CustomerRecordBeforeChange to HistoryOldValue
+        move CreditDays of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if CreditLimit of CustomerRecord not equal to CreditLimit of CustomerRecordBeforeChange
+        move "CreditLimit" to HistoryFieldName
+        move CreditLimit of CustomerRecordBeforeChange to HistoryEditedAmount
+        move HistoryEditedAmount to HistoryOldValue
+        move CreditLimit of CustomerRecord to HistoryEditedAmount
+        move HistoryEditedAmount to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if DeletedFlag of CustomerRecord not equal to DeletedFlag of CustomerRecordBeforeChange
+        move "DeletedFlag" to HistoryFieldName
+        move DeletedFlag of CustomerRecordBeforeChange to HistoryOldValue
+        move DeletedFlag of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    if DeletedDate of CustomerRecord not equal to DeletedDate of CustomerRecordBeforeChange
+        move "DeletedDate" to HistoryFieldName
+        move DeletedDate of CustomerRecordBeforeChange to HistoryOldValue
+        move DeletedDate of CustomerRecord to HistoryNewValue
+        perform WriteCustomerHistoryRow
+    end-if
+
+    close CustomerHistoryFile
+    .
+
+WriteCustomerHistoryRow.
+    move spaces to CustomerHistoryRecord
+    string
+        "CustomerId=" delimited by size
+        CustomerId of CustomerRecord delimited by size
+        " Action=" delimited by size
+        function trim(HistoryAction) delimited by size
+        " Field=" delimited by size
+        function trim(HistoryFieldName) delimited by size
+        " Old='" delimited by size
+        function trim(HistoryOldValue) delimited by size
+        "' New='" delimited by size
+        function trim(HistoryNewValue) delimited by size
+        "' Date=" delimited by size
+        HistoryDate delimited by size
+        " Time=" delimited by size
+        HistoryTime delimited by size
+        into CustomerHistoryRecord
+    end-string
+    write CustomerHistoryRecord
+    .
+
+AllocateNextCustomerId.
+    open i-o CustomerIdControlFile
+    read CustomerIdControlFile
+        invalid key
+            move zeroes to LastIssuedCustomerId
+    end-read
+    add 1 to LastIssuedCustomerId
+    move LastIssuedCustomerId to CustomerId of CustomerRecord
+    if ControlRecordMissing
+        write CustomerIdControlRecord
+    else
+        rewrite CustomerIdControlRecord
+    end-if
+    close CustomerIdControlFile
+    .
+
+BuildDatedBackupFileName.
+    accept BackupGenerationDate from date yyyymmdd
+    move spaces to DatedBackupFileName
+    string
+        function trim(BackupFileName) delimited by size
+        "." delimited by size
+        BackupGenerationDate delimited by size
+        into DatedBackupFileName
+    end-string
+    .
+
+OpenCsvImportCheckpointFile.
+    open i-o CsvImportCheckpointFile
+    read CsvImportCheckpointFile
+        invalid key
+            move zeroes to LastCheckpointedRowNumber
+            write CsvImportCheckpointRecord
+    end-read
+    .
+
+LoadCustomerFileNameFromConfig.
+    open input CustomerConfigFile
+    read CustomerConfigFile
+        at end continue
+        not at end
+            if CustomerConfigRecord not equal to spaces
+                move CustomerConfigRecord to CustomerFileName
+                move CustomerFileName to CustomerIdControlFileName
+                inspect CustomerIdControlFileName replacing all ".dat" by ".ctl"
+                move CustomerFileName to CustomerHistoryFileName
+                inspect CustomerHistoryFileName replacing all ".dat" by ".his"
+                move CustomerFileName to CustomerArchiveFileName
+                inspect CustomerArchiveFileName replacing all ".dat" by ".arc"
+                move CustomerFileName to CustomerReconciliationFileName
+                inspect CustomerReconciliationFileName replacing all ".dat" by ".rec"
+            end-if
+    end-read
+    close CustomerConfigFile
+    call "CBL_DELETE_FILE" using CustomerConfigFileName
+    .
+
+OpenCustomersFileExclusive.
+    move zeroes to CustomersFileLockRetryCount
+    open i-o CustomersFile
+    perform until not FileLocked
+        or CustomersFileLockRetryCount is greater than or equal to CustomersFileLockMaxRetries
+        add 1 to CustomersFileLockRetryCount
+        call "C$SLEEP" using 1
+        open i-o CustomersFile
+    end-perform
+    if FileLocked
+        display "CustomersFile is locked by another job; giving up after "
+            CustomersFileLockMaxRetries " retries"
+    end-if
     .
 
 end program Customers.
