@@ -0,0 +1,91 @@
+identification division.
+program-id. CustomersCrossCheckExportEvaluate.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+input-output section.
+    file-control.
+        select optional CrossCheckOutputFile assign to CrossCheckOutputFileName
+            organization is relative
+            access mode is sequential.
+        select optional CustomerConfigFile assign to "Customers.cfg"
+            organization is line sequential.
+
+data division.
+file section.
+    fd CrossCheckOutputFile.
+    copy Customer replacing Customer by CrossCheckOutputRecord.
+    fd CustomerConfigFile.
+    01 CustomerConfigRecord pic x(20).
+
+working-storage section.
+    copy Customer replacing Customer by CustomerUnderTest.
+
+    01 CrossCheckOutputFileName pic x(40) value "CrossCheckEvaluate.out".
+    01 ThisCustomerId pic 9(4).
+    01 TempCustomerId pic 9(4).
+    01 NumberOfCustomersReturned pic 9(4).
+    01 LastCustomerStatus pic x(2).
+
+procedure division.
+
+    open output CustomerConfigFile
+    move "CrossChkV.dat" to CustomerConfigRecord
+    write CustomerConfigRecord
+    close CustomerConfigFile
+
+    call "Customers" using by content "ClearCustomersFile",
+        by content CustomerUnderTest,
+        by reference TempCustomerId,
+        by reference NumberOfCustomersReturned.
+
+    open output CrossCheckOutputFile
+
+    move "Cross Check Co" to Name of CustomerUnderTest
+    move "1 Check Street" to Address1 of CustomerUnderTest
+    move "Checktown" to City of CustomerUnderTest
+    move "CH1 1CC" to Postcode of CustomerUnderTest
+    move "01234500000" to Telephone of CustomerUnderTest
+    move "07123400000" to Mobile of CustomerUnderTest
+    move 1 to ContactCount of CustomerUnderTest
+    move "Check Contact" to ContactName of ContactEntry of CustomerUnderTest(1)
+
+    call "Customers" using by content "AddCustomer",
+        by content CustomerUnderTest, by reference ThisCustomerId,
+        by content 0, by reference LastCustomerStatus.
+    call "Customers" using by content "GetCustomerById",
+        by reference CustomerUnderTest, by content ThisCustomerId.
+    move CustomerUnderTest to CrossCheckOutputRecord
+    write CrossCheckOutputRecord
+
+    move "Cross Check Co Limited" to Name of CustomerUnderTest
+    call "Customers" using by content "UpdateCustomerById",
+        by content CustomerUnderTest,
+        by content ThisCustomerId,
+        by content 0, by reference LastCustomerStatus.
+    call "Customers" using by content "GetCustomerById",
+        by reference CustomerUnderTest, by content ThisCustomerId.
+    move CustomerUnderTest to CrossCheckOutputRecord
+    write CrossCheckOutputRecord
+
+    call "Customers" using by content "DeleteCustomerById",
+        by content CustomerUnderTest,
+        by content ThisCustomerId,
+        by content 0, by reference LastCustomerStatus.
+    call "Customers" using by content "GetCustomerById",
+        by reference CustomerUnderTest, by content ThisCustomerId.
+    move CustomerUnderTest to CrossCheckOutputRecord
+    write CrossCheckOutputRecord
+
+    close CrossCheckOutputFile
+
+    call "Customers" using by content "ClearCustomersFile",
+        by content CustomerUnderTest,
+        by reference TempCustomerId,
+        by reference NumberOfCustomersReturned.
+
+    stop run.
+
+end program CustomersCrossCheckExportEvaluate.
