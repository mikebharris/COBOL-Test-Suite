@@ -3,6 +3,8 @@ program-id. COBOLTestSuiteTest.
 
 data division.
 working-storage section.
+    copy TestRunCounters.
+
 01 AddressRecord.
     02 AddressLine1 pic x(20) value spaces.
     02 AddressLine2 pic x(20) value spaces.
@@ -12,6 +14,9 @@ working-storage section.
 
 procedure division.
 
+    move zero to TestsPassedCount, TestsFailedCount
+    call "SetTestResultsProgram" using "COBOLTestSuiteTest"
+
     display "AssertEquals tests:"
     call "AssertEquals" using 5, 5, "integers 5 = 5 should pass"
     call "AssertEquals" using 5, 6, "integers 5 != 6 should fail"
@@ -57,6 +62,21 @@ procedure division.
     call "AssertNotContains" using AddressRecord, "Wonkyton", "'Wonkyton' is not in the address"
     call "AssertNotContains" using AddressRecord, "NU1 3QT", "'NU1 3QT' is in the address"
 
+    display spaces
+    display "AssertContainsText/AssertNotContainsText tests:"
+
+    call "AssertContainsText" using AddressRecord, "NU1 3QT", "'NU1 3QT' is in the address record"
+    call "AssertContainsText" using AddressRecord, "Wonkyton", "'Wonkyton' is not in the address record"
+    call "AssertNotContainsText" using AddressRecord, "Wonkyton", "'Wonkyton' is not in the address record"
+    call "AssertNotContainsText" using AddressRecord, "NU1 3QT", "'NU1 3QT' is in the address record"
+
+    display spaces
+    display TestsPassedCount " passed, " TestsFailedCount " failed"
+
+    if TestsFailedCount is greater than zero
+        move 1 to return-code
+    end-if
+
     stop run.
 
 end program COBOLTestSuiteTest.
