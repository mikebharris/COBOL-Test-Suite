@@ -0,0 +1,68 @@
+identification division.
+program-id. WriteAssertionLog is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AssertionLogFile assign to AssertionLogFileName
+            organization is line sequential.
+        select optional TestResultsFile assign to TestResultsFileName
+            organization is line sequential.
+
+data division.
+file section.
+    fd AssertionLogFile.
+    01 AssertionLogRecord pic x(200).
+    fd TestResultsFile.
+    01 TestResultsRecord pic x(200).
+
+working-storage section.
+    copy AssertionLogControl.
+    copy TestResultsControl.
+    01 TestResultDate pic 9(8).
+    01 TestResultTime pic 9(8).
+
+linkage section.
+01 PassFail pic x(4).
+01 TestDescription any length.
+
+procedure division using PassFail, TestDescription.
+
+    if AssertionLogFileName is greater than spaces
+        open extend AssertionLogFile
+        move spaces to AssertionLogRecord
+        if AssertionLogIsXml
+            string "<testcase name=""" function trim(TestDescription)
+                """ status=""" function trim(PassFail) """/>"
+                into AssertionLogRecord
+        else
+            string function trim(PassFail) ": " function trim(TestDescription)
+                into AssertionLogRecord
+        end-if
+        write AssertionLogRecord
+        close AssertionLogFile
+    end-if
+
+    if TestResultsFileName is greater than spaces
+        accept TestResultDate from date yyyymmdd
+        accept TestResultTime from time
+        open extend TestResultsFile
+        move spaces to TestResultsRecord
+        string TestResultDate delimited by size
+            "," delimited by size
+            TestResultTime delimited by size
+            "," delimited by size
+            function trim(TestResultsProgramId) delimited by size
+            "," delimited by size
+            function trim(PassFail) delimited by size
+            "," delimited by size
+            function trim(TestDescription) delimited by size
+            into TestResultsRecord
+        end-string
+        write TestResultsRecord
+        close TestResultsFile
+    end-if
+
+    goback.
+
+end program WriteAssertionLog.
