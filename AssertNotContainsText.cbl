@@ -0,0 +1,33 @@
+identification division.
+program-id. AssertNotContainsText is initial.
+
+data division.
+working-storage section.
+01 CountMatches pic 99 value zero.
+    copy TestRunCounters.
+
+linkage section.
+01 Needle pic x any length.
+01 Haystack pic x any length.
+01 TestDescription pic x any length.
+
+procedure division using Haystack,
+                         Needle,
+                         TestDescription.
+
+    inspect Haystack tallying CountMatches
+        for all Needle
+
+    if CountMatches is equal to zero then
+        add 1 to TestsPassedCount
+        display "Passed: " TestDescription
+        call "WriteAssertionLog" using "PASS", TestDescription
+    else
+        add 1 to TestsFailedCount
+        display "Failed: " TestDescription " ('" Needle "' is contained in '" Haystack "')"
+        call "WriteAssertionLog" using "FAIL", TestDescription
+    end-if
+
+    goback.
+
+end program AssertNotContainsText.
