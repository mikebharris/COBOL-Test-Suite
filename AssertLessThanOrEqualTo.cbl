@@ -0,0 +1,31 @@
+identification division.
+program-id. AssertLessThanOrEqualTo is initial.
+
+data division.
+working-storage section.
+    copy TestRunCounters.
+
+linkage section.
+01 ResultExpected any numeric.
+01 ResultReturned any numeric.
+01 TestDescription any length.
+
+procedure division using ResultReturned,
+                         ResultExpected,
+                         TestDescription.
+
+    if ResultReturned is less than or equal to ResultExpected then
+        add 1 to TestsPassedCount
+        display "Passed: " TestDescription
+        call "WriteAssertionLog" using "PASS", TestDescription
+    else
+        add 1 to TestsFailedCount
+        display "Failed: " TestDescription
+        display "  expected less than or equal to: " function trim(ResultExpected)
+        display "                             got: " function trim(ResultReturned)
+        call "WriteAssertionLog" using "FAIL", TestDescription
+    end-if
+
+    goback.
+
+end program AssertLessThanOrEqualTo.
