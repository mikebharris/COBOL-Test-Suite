@@ -0,0 +1,31 @@
+identification division.
+program-id. AssertExecutesWithin is initial.
+
+data division.
+working-storage section.
+    copy TestRunCounters.
+
+linkage section.
+01 ElapsedTime any numeric.
+01 MaximumElapsedTime any numeric.
+01 TestDescription any length.
+
+procedure division using ElapsedTime,
+                         MaximumElapsedTime,
+                         TestDescription.
+
+    if ElapsedTime is less than or equal to MaximumElapsedTime then
+        add 1 to TestsPassedCount
+        display "Passed: " TestDescription
+        call "WriteAssertionLog" using "PASS", TestDescription
+    else
+        add 1 to TestsFailedCount
+        display "Failed: " TestDescription
+        display "  expected elapsed time not more than: " function trim(MaximumElapsedTime)
+        display "                                  got: " function trim(ElapsedTime)
+        call "WriteAssertionLog" using "FAIL", TestDescription
+    end-if
+
+    goback.
+
+end program AssertExecutesWithin.
