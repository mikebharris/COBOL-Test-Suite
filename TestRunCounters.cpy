@@ -0,0 +1,3 @@
+01 TestRunCounters is external.
+    02 TestsPassedCount pic 9(6) value zero.
+    02 TestsFailedCount pic 9(6) value zero.
