@@ -0,0 +1,36 @@
+identification division.
+program-id. AssertEqualsWithTolerance is initial.
+
+data division.
+working-storage section.
+    copy TestRunCounters.
+    01 ToleranceDifference pic s9(8)v9(8).
+
+linkage section.
+01 ResultExpected any numeric.
+01 ResultReturned any numeric.
+01 Tolerance any numeric.
+01 TestDescription any length.
+
+procedure division using ResultReturned,
+                         ResultExpected,
+                         Tolerance,
+                         TestDescription.
+
+    compute ToleranceDifference = function abs(ResultReturned - ResultExpected)
+
+    if ToleranceDifference is less than or equal to Tolerance then
+        add 1 to TestsPassedCount
+        display "Passed: " TestDescription
+        call "WriteAssertionLog" using "PASS", TestDescription
+    else
+        add 1 to TestsFailedCount
+        display "Failed: " TestDescription
+        display "  expected: " function trim(ResultExpected) " (tolerance " function trim(Tolerance) ")"
+        display "       got: " function trim(ResultReturned)
+        call "WriteAssertionLog" using "FAIL", TestDescription
+    end-if
+
+    goback.
+
+end program AssertEqualsWithTolerance.
