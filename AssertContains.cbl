@@ -4,6 +4,7 @@ program-id. AssertContains is initial.
 data division.
 working-storage section.
 01 CountMatches pic 99 value zero.
+    copy TestRunCounters.
 
 linkage section.
 01 Needle any numeric.
@@ -18,9 +19,13 @@ procedure division using Haystack,
         for all Needle
 
     if CountMatches is greater than zero then
+        add 1 to TestsPassedCount
         display "Passed: " TestDescription
+        call "WriteAssertionLog" using "PASS", TestDescription
     else
+        add 1 to TestsFailedCount
         display "Failed: " TestDescription " ('" Needle "' not contained in '" Haystack "')"
+        call "WriteAssertionLog" using "FAIL", TestDescription
     end-if
 
     goback.
