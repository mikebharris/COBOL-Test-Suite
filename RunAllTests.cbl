@@ -0,0 +1,101 @@
+identification division.
+program-id. RunAllTests.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+input-output section.
+    file-control.
+        select optional StepOutputFile assign to StepOutputFileName
+            organization is line sequential.
+
+data division.
+file section.
+    fd StepOutputFile.
+    01 StepOutputRecord pic x(200).
+
+working-storage section.
+
+    01 StepOutputFileName pic x(40) value "RunAllTests.out".
+    01 StepName pic x(60) value spaces.
+    01 ShellCommand pic x(200).
+    01 EndOfStepOutput pic x value "N".
+        88 AtEndOfStepOutput value "Y".
+
+    01 LastNonBlankLine pic x(200) value spaces.
+
+    01 StepPassedCount pic 9(6).
+    01 StepFailedCount pic 9(6).
+    01 OverallPassedCount pic 9(6) value zero.
+    01 OverallFailedCount pic 9(6) value zero.
+
+procedure division.
+
+    display "RunAllTests: running COBOLTestSuiteTest..."
+    move "./COBOLTestSuiteTest" to StepName
+    perform RunStep
+
+    display "RunAllTests: running CustomersTestUsingEntry..."
+    move "./CustomersTestUsingEntry" to StepName
+    perform RunStep
+
+    display "RunAllTests: running CustomersTestUsingEvaluate..."
+    move "./CustomersTestUsingEvaluate" to StepName
+    perform RunStep
+
+    display "RunAllTests: running OrdersTestUsingEntry..."
+    move "./OrdersTestUsingEntry" to StepName
+    perform RunStep
+
+    display "RunAllTests: running OrdersTestUsingEvaluate..."
+    move "./OrdersTestUsingEvaluate" to StepName
+    perform RunStep
+
+    display "RunAllTests: running CustomersCrossCheckTest..."
+    move "./CustomersCrossCheckTest" to StepName
+    perform RunStep
+
+    display spaces
+    display "Overall: " OverallPassedCount " passed, " OverallFailedCount " failed"
+
+    if OverallFailedCount is greater than zero
+        move 1 to return-code
+    end-if
+
+    stop run.
+
+RunStep.
+    move spaces to ShellCommand
+    string function trim(StepName) " > " function trim(StepOutputFileName)
+        into ShellCommand
+    call "SYSTEM" using ShellCommand
+    perform ExtractStepCounts
+    add StepPassedCount to OverallPassedCount
+    add StepFailedCount to OverallFailedCount
+    .
+
+ExtractStepCounts.
+    move zero to StepPassedCount, StepFailedCount
+    move spaces to LastNonBlankLine
+    move "N" to EndOfStepOutput
+
+    open input StepOutputFile
+    read StepOutputFile
+        at end set AtEndOfStepOutput to true
+    end-read
+    perform until AtEndOfStepOutput
+        if StepOutputRecord is not equal to spaces
+            move StepOutputRecord to LastNonBlankLine
+        end-if
+        read StepOutputFile
+            at end set AtEndOfStepOutput to true
+        end-read
+    end-perform
+    close StepOutputFile
+
+    unstring LastNonBlankLine delimited by " passed, " or " failed"
+        into StepPassedCount, StepFailedCount
+    .
+
+end program RunAllTests.
