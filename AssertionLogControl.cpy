@@ -0,0 +1,5 @@
+01 AssertionLogControl is external.
+    02 AssertionLogFileName pic x(100) value spaces.
+    02 AssertionLogFormat   pic x(4)   value spaces.
+        88 AssertionLogIsXml   value "XML".
+        88 AssertionLogIsPlain value "LOG", spaces.
