@@ -0,0 +1,32 @@
+identification division.
+program-id. AssertEqualsIgnoreCase is initial.
+
+data division.
+working-storage section.
+    copy TestRunCounters.
+
+linkage section.
+01 ResultExpected pic x any length.
+01 ResultReturned pic x any length.
+01 TestDescription pic x any length.
+
+procedure division using ResultReturned,
+                         ResultExpected,
+                         TestDescription.
+
+    if function upper-case(function trim(ResultReturned))
+            equal to function upper-case(function trim(ResultExpected)) then
+        add 1 to TestsPassedCount
+        display "Passed: " TestDescription
+        call "WriteAssertionLog" using "PASS", TestDescription
+    else
+        add 1 to TestsFailedCount
+        display "Failed: " TestDescription
+        display "  expected: " function trim(ResultExpected)
+        display "       got: " function trim(ResultReturned)
+        call "WriteAssertionLog" using "FAIL", TestDescription
+    end-if
+
+    goback.
+
+end program AssertEqualsIgnoreCase.
