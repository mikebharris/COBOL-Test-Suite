@@ -2,19 +2,26 @@ identification division.
 program-id. AssertNotEquals is initial.
 
 data division.
+working-storage section.
+    copy TestRunCounters.
+
 linkage section.
 01 ResultExpected pic x any length.
 01 ResultReturned pic x any length.
 01 TestDescription pic x any length.
 
-procedure division using by value ResultReturned,
-                         by value ResultExpected,
-                         by value TestDescription.
+procedure division using ResultReturned,
+                         ResultExpected,
+                         TestDescription.
 
     if ResultReturned not equal to ResultExpected then
+        add 1 to TestsPassedCount
         display "Passed: " TestDescription
+        call "WriteAssertionLog" using "PASS", TestDescription
     else
+        add 1 to TestsFailedCount
         display "Failed: " TestDescription
+        call "WriteAssertionLog" using "FAIL", TestDescription
     end-if
 
     goback.
